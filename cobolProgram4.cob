@@ -1,12 +1,60 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
-PROGRAM-ID. program3.
+PROGRAM-ID. PROGRAM4.
 AUTHOR. Edoardo Piccolo.
 DATE-WRITTEN. October 27th 2025
 
+*> Renamed from program3 to PROGRAM4 (matches the filename) so a
+*> menu driver can CALL this and cobolProgram3.cob's SSN intake
+*> (PROGRAM-ID program3) by distinct names - the two had collided.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> CUSTOMER-MASTER is keyed on ident so customer records
+    *> actually persist across runs instead of being thrown away
+    *> at STOP RUN like the old hardcoded MOVE did.
+    SELECT CUSTOMER-MASTER ASSIGN TO "data/custmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ident
+        FILE STATUS IS ws-cust-status.
+
+    *> one line per pay computed, so a nightly GL extract can total
+    *> a day's gross/deductions/net without re-keying anything
+    SELECT PAYROLL-LOG ASSIGN TO "data/payrollog.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-payroll-status.
+
 DATA DIVISION.
 FILE SECTION.
+FD CUSTOMER-MASTER.
+    COPY CUSTREC.
+
+FD PAYROLL-LOG.
+*> shared with glextract.cob's nightly GL posting extract - see
+*> copybooks/PAYROLLLOG.cpy
+COPY PAYROLLLOG.
+
 WORKING-STORAGE SECTION.
+01 ws-cust-status PIC XX VALUE "00".
+01 ws-payroll-status PIC XX VALUE "00".
+
+*> date-of-birth edit checks - month range and day-in-month
+*> (including leap year on YOB) before a customer record is allowed
+*> into CUSTOMER-MASTER
+01 ws-date-valid-flag PIC X VALUE "Y".
+    88 date-is-valid VALUE "Y".
+01 ws-days-in-month PIC 99 VALUE 31.
+
+*> name edit check - cobolProgram5.cob only ever demonstrates
+*> IF score IS NOT NUMERIC as a syntax example; this is the same
+*> ALPHABETIC class test put to real use against custName, which
+*> already allows embedded spaces since COBOL's ALPHABETIC class
+*> includes A thru Z, a thru z, and SPACE
+01 ws-name-valid-flag PIC X VALUE "Y".
+    88 name-is-valid VALUE "Y".
+
 01 sampleData PIC X(10) VALUE "Stuff".
 01 justLetters PIC AAA VALUE "ABC".
 *> here (4) is the number of digits
@@ -15,13 +63,15 @@ WORKING-STORAGE SECTION.
 *> here V specifies the number of decimal places in a number
 01 payCheck PIC 9(4)V99 VALUE ZEROS.
 
-01 customer.
-       02 ident PIC 9(3).
-       02 custName PIC X(20).
-       02 dateOfBirth.
-           03 DOB PIC 99.
-           03 MOB PIC 99.
-           03 YOB PIC 9(4).
+*> pay-period inputs and the FICA/withholding deduction tables used
+*> to turn gross pay into an actual net pay figure
+01 ws-hours         PIC 9(3)V99.
+01 ws-rate           PIC 9(3)V99.
+01 ws-fica-rate       PIC V9(4) VALUE .0765.
+01 ws-fica-amt        PIC 9(5)V99.
+01 ws-withhold-rate   PIC V99.
+01 ws-withhold-amt    PIC 9(5)V99.
+01 ws-net-pay         PIC 9(5)V99.
 
 01 num1 PIC 9 VALUE 5.
 01 num2 PIC 9 VALUE 4.
@@ -29,32 +79,50 @@ WORKING-STORAGE SECTION.
 01 answer PIC S99V99 VALUE 0.
 01 rem PIC 9V99.
 
+01 ws-return-code PIC 9(4) VALUE 0.
+
+*> end-of-run summaries appended to the shared DAILY-OPS-LOG via
+*> OPSLOG - maintain-customer and compute-payroll each log their own
+*> piece of what this program did, same as the rest of the shop
+01 ws-ops-program PIC X(10) VALUE "PROGRAM4".
+01 ws-ops-summary  PIC X(45).
+
+*> lets the menu driver (req 011) CALL this program's logic as a
+*> subprogram and read back a completion code, without taking away
+*> the ability to run this same file standalone - the default
+*> PROCEDURE DIVISION below has no USING clause, so it still
+*> compiles and runs as its own executable
+LINKAGE SECTION.
+01 LK-RETURN-CODE PIC 9(4).
+
 PROCEDURE DIVISION.
-MOVE "More stuff" TO sampleData
+PERFORM main-logic
+STOP RUN.
+
+*> alternate entry point for CALL "PROGRAM4-SUB" USING ws-return-code
+ENTRY "PROGRAM4-SUB" USING LK-RETURN-CODE.
+PERFORM main-logic
+MOVE ws-return-code TO LK-RETURN-CODE
+GOBACK.
+
+main-logic.
+    MOVE 0 TO ws-return-code
+    MOVE "More stuff" TO sampleData
 MOVE "123" TO sampleData
 MOVE 123 TO sampleData
 DISPLAY sampleData
-DISPLAY payCheck
 
-MOVE "123Bob Smith           03112014" TO customer
-DISPLAY custName
-DISPLAY DOB "/" MOB "/" YOB
+PERFORM maintain-customer
 
-MOVE ZERO TO sampleData
-DISPLAY sampleData
-MOVE SPACE TO sampleData
-DISPLAY sampleData
-*> move a question mark in every spot
-MOVE HIGH-VALUE TO sampleData
-DISPLAY sampleData
-*> move a space in every spot
-MOVE LOW-VALUE TO sampleData
-DISPLAY sampleData
-MOVE QUOTE TO sampleData
-DISPLAY sampleData
-*> fill every spot with a custom value
-MOVE ALL "2" TO sampleData
-DISPLAY sampleData
+*> a rejected customer (bad DOB or non-ALPHABETIC name) was never
+*> written to CUSTOMER-MASTER - running payroll against that same
+*> never-persisted ident would log a PAYROLL-LOG record that
+*> glextract.cob's nightly GL posting then sums in, for a customer
+*> who doesn't exist on file
+IF date-is-valid AND name-is-valid
+    PERFORM compute-payroll
+    DISPLAY payCheck
+END-IF
 
 *> GIVING is used for setting where the result shuld be stored
 ADD num1 TO num2 GIVING answer
@@ -86,6 +154,177 @@ COMPUTE answer = num1 ** 2
 COMPUTE answer = (3 + 5) * 5
 *> rounding
 COMPUTE answer ROUNDED = 3.0 + 2.005
-DISPLAY answer
+DISPLAY answer.
 
-STOP RUN.
+compute-payroll.
+    *> gross-to-net pay: hours * rate, less FICA and a graduated
+    *> withholding table, replacing the old throwaway payCheck demo
+    *> reset here, mirroring main-logic's reset before maintain-customer,
+    *> so this step's own OPSLOG call never inherits a stale rejection
+    *> code left over from maintain-customer
+    MOVE 0 TO ws-return-code
+    DISPLAY "Enter hours worked: " WITH NO ADVANCING
+    ACCEPT ws-hours
+    DISPLAY "Enter hourly rate: " WITH NO ADVANCING
+    ACCEPT ws-rate
+
+    COMPUTE payCheck ROUNDED = ws-hours * ws-rate
+
+    COMPUTE ws-fica-amt ROUNDED = payCheck * ws-fica-rate
+
+    EVALUATE TRUE
+        WHEN payCheck <= 500.00
+            MOVE .10 TO ws-withhold-rate
+        WHEN payCheck <= 1000.00
+            MOVE .15 TO ws-withhold-rate
+        WHEN payCheck <= 2000.00
+            MOVE .22 TO ws-withhold-rate
+        WHEN OTHER
+            MOVE .28 TO ws-withhold-rate
+    END-EVALUATE
+    COMPUTE ws-withhold-amt ROUNDED = payCheck * ws-withhold-rate
+
+    COMPUTE ws-net-pay ROUNDED =
+        payCheck - ws-fica-amt - ws-withhold-amt
+
+    DISPLAY "Gross pay    : " payCheck
+    DISPLAY "FICA         : " ws-fica-amt
+    DISPLAY "Withholding  : " ws-withhold-amt
+    DISPLAY "Net pay      : " ws-net-pay
+
+    OPEN EXTEND PAYROLL-LOG
+    IF ws-payroll-status NOT = "00"
+        OPEN OUTPUT PAYROLL-LOG
+    END-IF
+    MOVE ident TO pl-ident
+    MOVE payCheck TO pl-gross
+    MOVE ws-fica-amt TO pl-fica
+    MOVE ws-withhold-amt TO pl-withholding
+    MOVE ws-net-pay TO pl-net
+    WRITE payroll-log-rec
+    CLOSE PAYROLL-LOG
+
+    MOVE SPACES TO ws-ops-summary
+    STRING "PAYROLL IDENT=" pl-ident " GROSS=" payCheck
+        " NET=" ws-net-pay DELIMITED BY SIZE INTO ws-ops-summary
+    CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-return-code.
+
+*> replaces the old compiled-in MOVE "123Bob Smith ... " TO customer
+*> with a real entry screen - prompts for every field in the customer
+*> group, one at a time, the way a clerk would key it in, then runs
+*> the same validate-date-of-birth edit check the hardcoded value
+*> used to skip past untested
+maintain-customer.
+    *> CUSTOMER-MASTER may not exist yet on a fresh system - open
+    *> I-O and fall back to OUTPUT (create) the same way the rest
+    *> of this shop's file-based programs do.
+    OPEN I-O CUSTOMER-MASTER
+    IF ws-cust-status NOT = "00"
+        OPEN OUTPUT CUSTOMER-MASTER
+    END-IF
+
+    PERFORM init-customer-record
+
+    DISPLAY "Enter customer ID: " WITH NO ADVANCING
+    ACCEPT ident
+    DISPLAY "Enter customer name: " WITH NO ADVANCING
+    ACCEPT custName
+    DISPLAY "Enter department: " WITH NO ADVANCING
+    ACCEPT custDept
+    DISPLAY "Enter date of birth, day (DD): " WITH NO ADVANCING
+    ACCEPT DOB
+    DISPLAY "Enter date of birth, month (MM): " WITH NO ADVANCING
+    ACCEPT MOB
+    DISPLAY "Enter date of birth, year (YYYY): " WITH NO ADVANCING
+    ACCEPT YOB
+
+    PERFORM validate-date-of-birth
+    PERFORM validate-customer-name
+    IF date-is-valid AND name-is-valid
+        WRITE customer
+            INVALID KEY
+                REWRITE customer
+                    INVALID KEY
+                        DISPLAY "Unable to write customer " ident
+                        MOVE 8 TO ws-return-code
+        END-WRITE
+    ELSE
+        IF NOT date-is-valid
+            DISPLAY "Bad date of birth " DOB "/" MOB "/" YOB
+                " for customer " ident " - not written"
+        END-IF
+        IF NOT name-is-valid
+            DISPLAY "Bad customer name " custName
+                " for customer " ident
+                " - not written (letters and spaces only)"
+        END-IF
+        MOVE 8 TO ws-return-code
+    END-IF
+
+    DISPLAY custName
+    DISPLAY DOB "/" MOB "/" YOB
+
+    CLOSE CUSTOMER-MASTER
+
+    MOVE SPACES TO ws-ops-summary
+    IF date-is-valid AND name-is-valid
+        STRING "CUSTOMER IDENT=" ident " LOADED"
+            DELIMITED BY SIZE INTO ws-ops-summary
+    ELSE
+        IF NOT date-is-valid
+            STRING "CUSTOMER IDENT=" ident " REJECTED-BAD-DOB"
+                DELIMITED BY SIZE INTO ws-ops-summary
+        ELSE
+            STRING "CUSTOMER IDENT=" ident " REJECTED-BAD-NAME"
+                DELIMITED BY SIZE INTO ws-ops-summary
+        END-IF
+    END-IF
+    CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-return-code.
+
+*> real record-initialization routine, replacing the old
+*> HIGH-VALUE/LOW-VALUE/SPACE/QUOTE/ALL "2" TO sampleData syntax demo -
+*> blanks the customer record with the same figurative constants
+*> (ZERO, SPACES) before it is keyed, so a record written into the
+*> indexed file never carries leftover data from a prior WRITE in the
+*> same run into a field the clerk skips past
+init-customer-record.
+    MOVE ZERO TO ident DOB MOB YOB
+    MOVE SPACES TO custName custDept.
+
+*> month must be 1 thru 12, and the day must fall within that
+*> month's actual length - including leap-year February, checked
+*> against YOB the same way the Gregorian calendar defines it
+*> (divisible by 4, except centuries unless also divisible by 400)
+validate-date-of-birth.
+    MOVE "Y" TO ws-date-valid-flag
+    IF MOB < 1 OR MOB > 12
+        MOVE "N" TO ws-date-valid-flag
+    ELSE
+        EVALUATE MOB
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO ws-days-in-month
+            WHEN 2
+                IF FUNCTION MOD(YOB, 4) = 0
+                        AND (FUNCTION MOD(YOB, 100) NOT = 0
+                            OR FUNCTION MOD(YOB, 400) = 0)
+                    MOVE 29 TO ws-days-in-month
+                ELSE
+                    MOVE 28 TO ws-days-in-month
+                END-IF
+            WHEN OTHER
+                MOVE 31 TO ws-days-in-month
+        END-EVALUATE
+        IF DOB < 1 OR DOB > ws-days-in-month
+            MOVE "N" TO ws-date-valid-flag
+        END-IF
+    END-IF.
+
+*> a mistyped name with a stray digit or punctuation mark should be
+*> caught here, not discovered later sitting in CUSTOMER-MASTER -
+*> IS NOT ALPHABETIC already allows embedded spaces, so a normal
+*> "Jane Smith"-style name passes without any extra logic
+validate-customer-name.
+    MOVE "Y" TO ws-name-valid-flag
+    IF custName IS NOT ALPHABETIC
+        MOVE "N" TO ws-name-valid-flag
+    END-IF.
