@@ -0,0 +1,117 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GLEXTRACT.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. January 6th 2026
+
+*> Nightly general-ledger feed built on top of cobolProgram4.cob's
+*> gross-to-net payroll routine - reads the whole day's PAYROLL-LOG
+*> (one line per pay computed) the same way batchtotal.cob reads a
+*> day's transactions, and writes a single fixed-layout GL posting
+*> record (total gross, total deductions, total net) instead of
+*> making someone re-key payroll totals into the GL system by hand
+*> every pay period.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAYROLL-LOG ASSIGN TO "data/payrollog.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-payroll-status.
+
+    SELECT GL-POSTING ASSIGN TO "data/gl_extract.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-gl-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD PAYROLL-LOG.
+*> shared with cobolProgram4.cob's PAYROLL-LOG write - see
+*> copybooks/PAYROLLLOG.cpy
+COPY PAYROLLLOG.
+
+*> fixed layout the GL system expects - not a human-readable report,
+*> so every field is a plain PIC, no STRING-built display line
+FD GL-POSTING.
+01 gl-posting-rec.
+    02 gl-record-type    PIC X(2).
+    02 gl-posting-date   PIC X(8).
+    02 gl-account-gross  PIC X(10).
+    02 gl-amount-gross   PIC 9(9)V99.
+    02 gl-account-deduct PIC X(10).
+    02 gl-amount-deduct  PIC 9(9)V99.
+    02 gl-account-net    PIC X(10).
+    02 gl-amount-net     PIC 9(9)V99.
+
+WORKING-STORAGE SECTION.
+01 ws-payroll-status PIC XX VALUE "00".
+01 ws-gl-status        PIC XX VALUE "00".
+01 ws-eof-flag          PIC X VALUE "N".
+    88 ws-eof VALUE "Y".
+
+01 ws-run-date       PIC X(8).
+01 ws-timestamp       PIC X(21).
+01 ws-record-count     PIC 9(7) VALUE 0.
+01 ws-total-gross       PIC 9(9)V99 VALUE 0.
+01 ws-total-fica         PIC 9(9)V99 VALUE 0.
+01 ws-total-withholding   PIC 9(9)V99 VALUE 0.
+01 ws-total-deductions     PIC 9(9)V99 VALUE 0.
+01 ws-total-net              PIC 9(9)V99 VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "GLEXTRACT".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT PAYROLL-LOG
+OPEN OUTPUT GL-POSTING
+
+PERFORM WITH TEST BEFORE UNTIL ws-eof
+    READ PAYROLL-LOG
+        AT END SET ws-eof TO TRUE
+        NOT AT END PERFORM accumulate-payroll-line
+    END-READ
+END-PERFORM
+
+PERFORM write-gl-posting
+
+CLOSE PAYROLL-LOG
+CLOSE GL-POSTING
+
+*> kept to short L=/G=/N= labels so the summary fits the 45-byte
+*> LK-SUMMARY contract shared by every OPSLOG caller
+MOVE SPACES TO ws-ops-summary
+STRING "L=" ws-record-count " G=" ws-total-gross
+    " N=" ws-total-net DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+accumulate-payroll-line.
+    ADD 1 TO ws-record-count
+    ADD pl-gross TO ws-total-gross
+    ADD pl-fica TO ws-total-fica
+    ADD pl-withholding TO ws-total-withholding
+    ADD pl-net TO ws-total-net.
+
+*> one posting record covers the whole day - gross, combined
+*> deductions (FICA + withholding), and net, each under its own GL
+*> account code, in a plain fixed layout the GL system can read
+*> without any further parsing
+write-gl-posting.
+    COMPUTE ws-total-deductions =
+        ws-total-fica + ws-total-withholding
+
+    MOVE FUNCTION CURRENT-DATE TO ws-timestamp
+    MOVE ws-timestamp(1:8) TO ws-run-date
+
+    MOVE "GL" TO gl-record-type
+    MOVE ws-run-date TO gl-posting-date
+    MOVE "PAYR-GROSS" TO gl-account-gross
+    MOVE ws-total-gross TO gl-amount-gross
+    MOVE "PAYR-DEDUC" TO gl-account-deduct
+    MOVE ws-total-deductions TO gl-amount-deduct
+    MOVE "PAYR-NET" TO gl-account-net
+    MOVE ws-total-net TO gl-amount-net
+    WRITE gl-posting-rec.
