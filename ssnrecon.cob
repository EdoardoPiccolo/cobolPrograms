@@ -0,0 +1,184 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSNRECON.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> cobolProgram3.cob's SSN intake and cobolProgram4.cob's customer
+*> record had no relationship to each other until SSNREC.cpy grew
+*> SSNOwnerIdent. This batch step scans SSN-MASTER against
+*> CUSTOMER-MASTER and reports the exceptions an end-of-day close
+*> needs to see before it runs: an SSN whose owner ident doesn't
+*> match any customer, a customer with no SSN on file at all, and a
+*> customer with more than one SSN record on file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-MASTER ASSIGN TO "data/ssnmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SSNum
+        FILE STATUS IS ws-ssn-status.
+
+    SELECT CUSTOMER-MASTER ASSIGN TO "data/custmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ident
+        FILE STATUS IS ws-cust-status.
+
+    SELECT EXCEPTION-RPT ASSIGN TO "data/ssnrecon.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-rpt-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-MASTER.
+COPY SSNREC.
+
+FD CUSTOMER-MASTER.
+COPY CUSTREC.
+
+FD EXCEPTION-RPT.
+01 exception-line PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 ws-ssn-status  PIC XX VALUE "00".
+01 ws-cust-status PIC XX VALUE "00".
+01 ws-rpt-status  PIC XX VALUE "00".
+01 ws-ssn-eof-flag  PIC X VALUE "N".
+    88 ws-ssn-eof VALUE "Y".
+01 ws-cust-eof-flag PIC X VALUE "N".
+    88 ws-cust-eof VALUE "Y".
+01 ws-exception-line PIC X(60).
+01 ws-exception-count PIC 9(5) VALUE 0.
+
+*> customer roster loaded once, keyed by table position rather than
+*> by ident directly, so each customer's SSN count can be tallied
+*> while the SSN-MASTER file is scanned just once
+01 ws-cust-table-count PIC 9(3) VALUE 0.
+01 ws-cust-table.
+    02 ws-cust-entry OCCURS 200 TIMES
+            INDEXED BY ws-cust-idx.
+        03 ws-cust-ident PIC 9(3).
+        03 ws-cust-ssn-count PIC 9(3) VALUE 0.
+01 ws-found-idx PIC 9(3) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "SSNRECON".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT CUSTOMER-MASTER
+PERFORM load-customer-table
+CLOSE CUSTOMER-MASTER
+
+OPEN INPUT SSN-MASTER
+OPEN OUTPUT EXCEPTION-RPT
+
+MOVE LOW-VALUES TO SSNum
+START SSN-MASTER KEY IS GREATER THAN OR EQUAL SSNum
+    INVALID KEY SET ws-ssn-eof TO TRUE
+END-START
+
+PERFORM WITH TEST BEFORE UNTIL ws-ssn-eof
+    READ SSN-MASTER NEXT RECORD
+        AT END SET ws-ssn-eof TO TRUE
+        NOT AT END PERFORM check-ssn-record
+    END-READ
+END-PERFORM
+
+PERFORM report-customer-exceptions
+PERFORM write-summary-line
+
+CLOSE SSN-MASTER
+CLOSE EXCEPTION-RPT
+
+MOVE SPACES TO ws-ops-summary
+STRING "RECONCILED CUSTOMERS=" ws-cust-table-count
+    " EXCEPTIONS=" ws-exception-count
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+*> CUSTOMER-MASTER may be empty or missing on a fresh system - an
+*> empty table just means every SSN on file reports as orphaned
+load-customer-table.
+    MOVE 0 TO ws-cust-table-count
+    MOVE LOW-VALUES TO ident
+    START CUSTOMER-MASTER KEY IS GREATER THAN OR EQUAL ident
+        INVALID KEY SET ws-cust-eof TO TRUE
+    END-START
+
+    PERFORM WITH TEST BEFORE
+            UNTIL ws-cust-eof OR ws-cust-table-count = 200
+        READ CUSTOMER-MASTER NEXT RECORD
+            AT END SET ws-cust-eof TO TRUE
+            NOT AT END
+                ADD 1 TO ws-cust-table-count
+                MOVE ident TO ws-cust-ident(ws-cust-table-count)
+                MOVE 0 TO ws-cust-ssn-count(ws-cust-table-count)
+        END-READ
+    END-PERFORM.
+
+*> looks up this SSN record's owner in the customer roster - an
+*> owner ident not on file is an orphaned SSN; an owner ident found
+*> more than once across SSN-MASTER is flagged separately, below,
+*> once the whole file has been scanned
+check-ssn-record.
+    MOVE 0 TO ws-found-idx
+    PERFORM VARYING ws-cust-idx FROM 1 BY 1
+            UNTIL ws-cust-idx > ws-cust-table-count
+        IF SSNOwnerIdent = ws-cust-ident(ws-cust-idx)
+            MOVE ws-cust-idx TO ws-found-idx
+            SET ws-cust-idx TO ws-cust-table-count
+        END-IF
+    END-PERFORM
+
+    IF ws-found-idx = 0
+        MOVE SPACES TO ws-exception-line
+        STRING "ORPHANED SSN " SSNum " - OWNER IDENT " SSNOwnerIdent
+            " HAS NO CUSTOMER RECORD" DELIMITED BY SIZE
+            INTO ws-exception-line
+        PERFORM write-exception-line
+    ELSE
+        ADD 1 TO ws-cust-ssn-count(ws-found-idx)
+    END-IF.
+
+*> after the SSN-MASTER scan, any customer with zero SSN records is
+*> orphaned the other way around, and any customer with more than
+*> one is the duplicate-SSN case this step exists to catch
+report-customer-exceptions.
+    PERFORM VARYING ws-cust-idx FROM 1 BY 1
+            UNTIL ws-cust-idx > ws-cust-table-count
+        EVALUATE TRUE
+            WHEN ws-cust-ssn-count(ws-cust-idx) = 0
+                MOVE SPACES TO ws-exception-line
+                STRING "ORPHANED CUSTOMER " ws-cust-ident(ws-cust-idx)
+                    " - NO SSN ON FILE" DELIMITED BY SIZE
+                    INTO ws-exception-line
+                PERFORM write-exception-line
+            WHEN ws-cust-ssn-count(ws-cust-idx) > 1
+                MOVE SPACES TO ws-exception-line
+                STRING "DUPLICATE SSN - CUSTOMER "
+                    ws-cust-ident(ws-cust-idx) " HAS "
+                    ws-cust-ssn-count(ws-cust-idx)
+                    " SSN RECORDS ON FILE" DELIMITED BY SIZE
+                    INTO ws-exception-line
+                PERFORM write-exception-line
+        END-EVALUATE
+    END-PERFORM.
+
+write-exception-line.
+    ADD 1 TO ws-exception-count
+    MOVE ws-exception-line TO exception-line
+    WRITE exception-line.
+
+write-summary-line.
+    MOVE SPACES TO ws-exception-line
+    STRING "TOTAL EXCEPTIONS: " ws-exception-count
+        DELIMITED BY SIZE INTO ws-exception-line
+    MOVE ws-exception-line TO exception-line
+    WRITE exception-line.
