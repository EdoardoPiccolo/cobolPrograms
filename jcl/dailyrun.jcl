@@ -0,0 +1,42 @@
+//DAILYRUN JOB (ACCT),'SHOP BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//* Daily batch stream for this shop's programs. Every program below
+//* follows the req 011 return-code convention (ws-return-code, moved
+//* out through its "-SUB" ENTRY point and also left set on the
+//* default entry used here: 0000 = ok, 0008 = a detected failure).
+//* COND=(8,EQ,stepname) bypasses a step if the step it names came
+//* back with that failure code, so a bad SSN on the intake step
+//* stops the customer-load step from running against it instead of
+//* continuing blind. Per MVS/JES COND semantics a bypassed step's own
+//* completion code reads back as 0000 to any later COND test that
+//* names it - so every step below chains EVERY earlier step it
+//* depends on, not just its immediate predecessor, or a failure two
+//* or more steps back would silently stop gating the rest of the run.
+//*
+//STEP010  EXEC PGM=PROGRAM2
+//*
+//* SSN intake and validation (cobolProgram3.cob) - skipped only if
+//* STEP010 itself abended, never run blind if the greeting step
+//* failed outright
+//STEP020  EXEC PGM=PROGRAM3
+//*
+//* Customer load (cobolProgram4.cob / PROGRAM4) depends on a clean
+//* SSN from STEP020 - bypassed if STEP020 came back failed
+//STEP030  EXEC PGM=PROGRAM4,COND=(8,EQ,STEP020)
+//*
+//* Grading and vote eligibility (cobolProgram5.cob) depends on the
+//* customer load having gone in clean - also bypassed if STEP020
+//* failed, since a bypassed STEP030 reads back as RC=0000 on its own
+//STEP040  EXEC PGM=PROGRAM5,COND=((8,EQ,STEP020),(8,EQ,STEP030))
+//*
+//* SubOne/SubTwo/SubThree driver (cobolProgram6.cob)
+//STEP050  EXEC PGM=PROGRAM6,COND=((8,EQ,STEP020),(8,EQ,STEP030),
+//             (8,EQ,STEP040))
+//*
+//* Counter loop - PARM overrides the control-file bound the same
+//* way an interactive run's command-line PARM would (see counter.cob
+//* load-bound)
+//STEP060  EXEC PGM=COUNTER,PARM='00000100',
+//             COND=((8,EQ,STEP020),(8,EQ,STEP030),(8,EQ,STEP040),
+//             (8,EQ,STEP050))
