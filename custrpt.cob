@@ -0,0 +1,280 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTRPT.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> Printed CUSTOMER-MASTER listing with a page heading, a control
+*> break by custDept (heading + count at the break) and a final
+*> grand total - the report writer does the heading/break/footing
+*> bookkeeping that a hand-rolled DISPLAY loop would otherwise have
+*> to do line by line.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> same CUSTOMER-MASTER data set PROGRAM4 maintains
+    SELECT CUSTOMER-MASTER ASSIGN TO "data/custmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ident
+        FILE STATUS IS ws-cust-status.
+
+    SELECT PRT-OUT ASSIGN TO "data/custrpt.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-prt-status.
+
+    *> req008 asks for payroll figures on this report alongside the
+    *> customer listing - same PAYROLL-LOG glextract.cob already reads
+    SELECT PAYROLL-LOG ASSIGN TO "data/payrollog.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-payroll-status.
+
+    *> CONTROLS ARE custDept below needs custDept-ascending input, but
+    *> CUSTOMER-MASTER is keyed (and only ever read) on ident - stage a
+    *> SORT ahead of the report the same way sortcheck.cob stages one
+    *> ahead of ssnrecon.cob, instead of trusting ident ranges to stay
+    *> department-contiguous as customers are added
+    SELECT CUST-SORTED ASSIGN TO "data/custrpt_sorted.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-sorted-status.
+
+    SELECT SORT-WORK-1 ASSIGN TO "data/custrpt_sortwork.tmp".
+
+DATA DIVISION.
+FILE SECTION.
+FD CUSTOMER-MASTER.
+    COPY CUSTREC.
+
+FD PRT-OUT
+    REPORT IS CUST-REPORT.
+
+*> shared with cobolProgram4.cob's PAYROLL-LOG write and glextract.cob
+*> - see copybooks/PAYROLLLOG.cpy
+FD PAYROLL-LOG.
+COPY PAYROLLLOG.
+
+*> custDept-sorted copy of CUSTOMER-MASTER that the report actually
+*> reads - plain field names so they don't collide with COPY CUSTREC's
+*> names already declared above, same approach sortcheck.cob uses
+FD CUST-SORTED.
+01 cust-sorted-rec.
+    02 sorted-cust-ident PIC 9(3).
+    02 sorted-cust-name  PIC X(20).
+    02 sorted-cust-dept  PIC X(4).
+    02 sorted-cust-dob.
+        03 sorted-cust-dob-day PIC 99.
+        03 sorted-cust-dob-mon PIC 99.
+        03 sorted-cust-dob-yr  PIC 9(4).
+
+*> SD work file carries the same byte layout as CUSTOMER-MASTER, under
+*> plain field names, so SORT's USING/GIVING can move the bytes
+*> straight through without colliding with COPY CUSTREC's names
+SD SORT-WORK-1.
+01 sort-cust-rec.
+    02 sort-cust-ident PIC 9(3).
+    02 sort-cust-name  PIC X(20).
+    02 sort-cust-dept  PIC X(4).
+    02 sort-cust-dob.
+        03 sort-cust-dob-day PIC 99.
+        03 sort-cust-dob-mon PIC 99.
+        03 sort-cust-dob-yr  PIC 9(4).
+
+WORKING-STORAGE SECTION.
+01 ws-cust-status PIC XX VALUE "00".
+01 ws-prt-status  PIC XX VALUE "00".
+01 ws-sorted-status PIC XX VALUE "00".
+01 ws-payroll-status PIC XX VALUE "00".
+01 ws-eof-flag    PIC X VALUE "N".
+    88 ws-eof VALUE "Y".
+01 ws-pay-eof-flag PIC X VALUE "N".
+    88 ws-pay-eof VALUE "Y".
+01 ws-one PIC 9 VALUE 1.
+01 ws-record-count PIC 9(5) VALUE 0.
+
+*> set only once an actual record comes back on a positioned read -
+*> OPEN status alone only tells us the file exists, not that it has
+*> any rows in it, so seeding must not key off OPEN status alone
+01 ws-cust-has-data PIC X VALUE "N".
+    88 cust-master-has-data VALUE "Y".
+
+*> payroll figures joined onto the listing by ident - loaded once from
+*> PAYROLL-LOG (keyed the same way ssnrecon.cob loads its customer
+*> table, since LINE SEQUENTIAL has no keyed READ of its own)
+01 ws-pay-table-count PIC 9(3) VALUE 0.
+01 ws-pay-table.
+    02 ws-pay-entry OCCURS 200 TIMES
+            INDEXED BY ws-pay-idx.
+        03 ws-pay-ident PIC 9(3).
+        03 ws-pay-gross PIC 9(5)V99.
+        03 ws-pay-net   PIC 9(5)V99.
+01 ws-pay-found-idx PIC 9(3) VALUE 0.
+
+*> per-detail-line payroll figures the report SOURCEs/SUMs from -
+*> zero when a customer has no payroll-log entry on file
+01 ws-det-gross PIC 9(5)V99 VALUE 0.
+01 ws-det-net   PIC 9(5)V99 VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "CUSTRPT".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+REPORT SECTION.
+RD CUST-REPORT
+    PAGE LIMIT IS 60 LINES
+    FIRST DETAIL 4
+    LAST DETAIL 55
+    CONTROLS ARE custDept.
+
+01 TYPE PAGE HEADING.
+    05 LINE 1 COLUMN 1 PIC X(30) VALUE "CUSTOMER/PAYROLL LISTING".
+    05 LINE 2 COLUMN 1 PIC X(6) VALUE "IDENT".
+    05 LINE 2 COLUMN 8 PIC X(20) VALUE "NAME".
+    05 LINE 2 COLUMN 30 PIC X(13) VALUE "DATE OF BIRTH".
+    05 LINE 2 COLUMN 44 PIC X(10) VALUE "GROSS PAY".
+    05 LINE 2 COLUMN 55 PIC X(8) VALUE "NET PAY".
+
+01 DEPTHEAD TYPE CONTROL HEADING custDept.
+    05 LINE PLUS 2 COLUMN 1 PIC X(11) VALUE "DEPARTMENT:".
+    05 COLUMN 13 PIC X(4) SOURCE custDept.
+
+01 DET TYPE DETAIL.
+    05 LINE PLUS 1 COLUMN 1 PIC 9(3) SOURCE ident.
+    05 COLUMN 8 PIC X(20) SOURCE custName.
+    05 COLUMN 30 PIC 99/99/9999 SOURCE dateOfBirth.
+    05 COLUMN 42 PIC ZZZZ9.99 SOURCE ws-det-gross.
+    05 COLUMN 53 PIC ZZZZ9.99 SOURCE ws-det-net.
+
+01 DEPTFOOT TYPE CONTROL FOOTING custDept.
+    05 LINE PLUS 2 COLUMN 1 PIC X(16) VALUE "DEPT HEADCOUNT: ".
+    05 COLUMN 17 PIC ZZ9 SUM ws-one.
+    05 COLUMN 42 PIC ZZZZ9.99 SUM ws-det-gross.
+    05 COLUMN 53 PIC ZZZZ9.99 SUM ws-det-net.
+
+01 GRANDFOOT TYPE CONTROL FOOTING FINAL.
+    05 LINE PLUS 2 COLUMN 1 PIC X(16) VALUE "TOTAL HEADCOUNT:".
+    05 COLUMN 17 PIC ZZ9 SUM ws-one.
+    05 COLUMN 42 PIC ZZZZ9.99 SUM ws-det-gross.
+    05 COLUMN 53 PIC ZZZZ9.99 SUM ws-det-net.
+
+PROCEDURE DIVISION.
+PERFORM load-sample-customers
+PERFORM load-payroll-table
+
+*> SORT's USING phrase opens/reads/closes CUSTOMER-MASTER itself and
+*> GIVING writes CUST-SORTED back out in ascending custDept order -
+*> the actual sort/merge step the control break needs
+SORT SORT-WORK-1 ON ASCENDING KEY sort-cust-dept
+    USING CUSTOMER-MASTER
+    GIVING CUST-SORTED
+
+OPEN INPUT CUST-SORTED
+OPEN OUTPUT PRT-OUT
+INITIATE CUST-REPORT
+
+PERFORM WITH TEST BEFORE UNTIL ws-eof
+    READ CUST-SORTED
+        AT END SET ws-eof TO TRUE
+        NOT AT END
+            MOVE sorted-cust-ident TO ident
+            MOVE sorted-cust-name TO custName
+            MOVE sorted-cust-dept TO custDept
+            MOVE sorted-cust-dob-day TO DOB
+            MOVE sorted-cust-dob-mon TO MOB
+            MOVE sorted-cust-dob-yr TO YOB
+            PERFORM lookup-payroll-for-customer
+            GENERATE DET
+            ADD 1 TO ws-record-count
+    END-READ
+END-PERFORM
+
+TERMINATE CUST-REPORT
+CLOSE CUST-SORTED
+CLOSE PRT-OUT
+
+MOVE SPACES TO ws-ops-summary
+STRING "CUSTOMERS REPORTED=" ws-record-count
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+*> CUSTOMER-MASTER is the same live file cobolProgram4.cob's
+*> maintain-customer screen writes real customer data into, so this
+*> only seeds the 5 fictitious sample rows on a genuinely empty file -
+*> OPEN status alone only proves the file exists, not that it is
+*> empty, so a positioned READ is what actually decides whether to
+*> seed. A file that already has even one real or sample row is left
+*> alone on every later run of this report.
+load-sample-customers.
+    MOVE "N" TO ws-cust-has-data
+    OPEN I-O CUSTOMER-MASTER
+    IF ws-cust-status NOT = "00"
+        OPEN OUTPUT CUSTOMER-MASTER
+    ELSE
+        MOVE LOW-VALUES TO ident
+        START CUSTOMER-MASTER KEY IS GREATER THAN OR EQUAL ident
+            INVALID KEY CONTINUE
+            NOT INVALID KEY
+                READ CUSTOMER-MASTER NEXT RECORD
+                    AT END CONTINUE
+                    NOT AT END MOVE "Y" TO ws-cust-has-data
+                END-READ
+        END-START
+    END-IF
+
+    IF NOT cust-master-has-data
+        MOVE "101Alice Adams         ACCT15061988" TO customer
+        WRITE customer INVALID KEY CONTINUE END-WRITE
+        MOVE "102Arthur Albright     ACCT22031975" TO customer
+        WRITE customer INVALID KEY CONTINUE END-WRITE
+        MOVE "201Susan Sterling      SALE03081990" TO customer
+        WRITE customer INVALID KEY CONTINUE END-WRITE
+        MOVE "301Mike Mullen         MKTG17041982" TO customer
+        WRITE customer INVALID KEY CONTINUE END-WRITE
+        MOVE "302Maria Moreno        MKTG29012000" TO customer
+        WRITE customer INVALID KEY CONTINUE END-WRITE
+    END-IF
+
+    CLOSE CUSTOMER-MASTER.
+
+*> PAYROLL-LOG may not exist yet (no pay run has ever completed) - an
+*> absent/empty file just means every customer reports zero pay below
+load-payroll-table.
+    MOVE 0 TO ws-pay-table-count
+    OPEN INPUT PAYROLL-LOG
+    IF ws-payroll-status = "00"
+        PERFORM WITH TEST BEFORE
+                UNTIL ws-pay-eof OR ws-pay-table-count = 200
+            READ PAYROLL-LOG
+                AT END SET ws-pay-eof TO TRUE
+                NOT AT END
+                    ADD 1 TO ws-pay-table-count
+                    MOVE pl-ident TO ws-pay-ident(ws-pay-table-count)
+                    MOVE pl-gross TO ws-pay-gross(ws-pay-table-count)
+                    MOVE pl-net TO ws-pay-net(ws-pay-table-count)
+            END-READ
+        END-PERFORM
+        CLOSE PAYROLL-LOG
+    END-IF.
+
+*> looks up this customer's pay-log entry by ident, same linear-scan
+*> table lookup ssnrecon.cob uses for its customer roster - a
+*> customer with no payroll run on file reports zero, not garbage
+lookup-payroll-for-customer.
+    MOVE 0 TO ws-det-gross
+    MOVE 0 TO ws-det-net
+    MOVE 0 TO ws-pay-found-idx
+    PERFORM VARYING ws-pay-idx FROM 1 BY 1
+            UNTIL ws-pay-idx > ws-pay-table-count
+        IF ident = ws-pay-ident(ws-pay-idx)
+            MOVE ws-pay-idx TO ws-pay-found-idx
+            SET ws-pay-idx TO ws-pay-table-count
+        END-IF
+    END-PERFORM
+
+    IF ws-pay-found-idx > 0
+        MOVE ws-pay-gross(ws-pay-found-idx) TO ws-det-gross
+        MOVE ws-pay-net(ws-pay-found-idx) TO ws-det-net
+    END-IF.
