@@ -0,0 +1,25 @@
+      *>----------------------------------------------------------
+      *> SSNREC.cpy
+      *> Shared Social Security Number layout. COPY this wherever an
+      *> SSN is accepted instead of retyping SSArea/SSGroup/SSSerial
+      *> with slightly different picture clauses in every program.
+      *> The 88-levels flag the known-invalid area/group/serial
+      *> ranges (area 000/666/900 thru 999, group 00, serial 0000)
+      *> so every caller validates the same way.
+      *>
+      *> SSNOwnerIdent ties a saved SSN record back to the
+      *> CUSTOMER-MASTER ident it belongs to, so a reconciliation
+      *> step can tell a duplicate or orphaned SSN from a legitimate
+      *> one. It is a sibling of SSNum, not a field inside it, so
+      *> SSN-MASTER's RECORD KEY IS SSNum still keys on the SSN
+      *> digits alone.
+      *>----------------------------------------------------------
+       01 SSN-RECORD.
+           02 SSNum.
+               03 SSArea PIC 999.
+                   88 SSAreaInvalid VALUES 000, 666, 900 THRU 999.
+               03 SSGroup PIC 99.
+                   88 SSGroupInvalid VALUE 00.
+               03 SSSerial PIC 9999.
+                   88 SSSerialInvalid VALUE 0000.
+           02 SSNOwnerIdent PIC 9(3) VALUE 0.
