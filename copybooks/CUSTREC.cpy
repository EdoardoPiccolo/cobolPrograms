@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------
+      *> CUSTREC.cpy
+      *> Shared CUSTOMER-MASTER record layout. COPY this into the
+      *> FILE SECTION (FD CUSTOMER-MASTER) of any program that reads
+      *> or writes customer records instead of retyping the group.
+      *> ident is the RECORD KEY of the indexed CUSTOMER-MASTER file.
+      *>----------------------------------------------------------
+       01 customer.
+           02 ident       PIC 9(3).
+           02 custName    PIC X(20).
+           02 custDept    PIC X(4).
+           02 dateOfBirth.
+               03 DOB     PIC 99.
+               03 MOB     PIC 99.
+               03 YOB     PIC 9(4).
