@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------
+      *> PAYROLLLOG.cpy
+      *> Shared PAYROLL-LOG record layout. COPY this into the FILE
+      *> SECTION of any program that reads or writes a payroll-log
+      *> line instead of retyping the group - cobolProgram4.cob
+      *> writes one of these per pay computed, and glextract.cob
+      *> reads the whole day's file back to build the nightly GL
+      *> posting record.
+      *>----------------------------------------------------------
+       01 payroll-log-rec.
+           02 pl-ident        PIC 9(3).
+           02 pl-gross        PIC 9(5)V99.
+           02 pl-fica         PIC 9(5)V99.
+           02 pl-withholding  PIC 9(5)V99.
+           02 pl-net          PIC 9(5)V99.
