@@ -0,0 +1,39 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CLASSIFY.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> cobolProgram5.cob's isPrime/isOdd/isEven/lessThan5/isNumber
+*> 88-level conditions were copy-pasted logic only that one program
+*> could use. Pulled out here as a subprogram so any other batch job
+*> can CALL "CLASSIFY" with a single digit and get a category code
+*> back instead of re-declaring the same 88-level conditions itself.
+
+DATA DIVISION.
+LINKAGE SECTION.
+*> same literal value sets as cobolProgram5.cob's testNumber field
+01 LK-NUMBER PIC X(1).
+    88 isPrime VALUE "2", "3", "5", "7".
+    88 isOdd VALUE "1", "3", "5", "7", "9".
+    88 isEven VALUE "2", "4", "6", "8".
+    88 lessThan5 VALUE "1" THRU "4".
+    88 isNumber VALUE "0" THRU "9".
+01 LK-CATEGORY PIC X(15).
+
+PROCEDURE DIVISION USING LK-NUMBER LK-CATEGORY.
+*> same category priority cobolProgram5.cob's EVALUATE TRUE used:
+*> prime beats odd, odd beats even, even beats less-than-5, else
+*> default - checked in that order below
+IF NOT isNumber
+    MOVE "NOTANUMBER" TO LK-CATEGORY
+ELSE
+    EVALUATE TRUE
+        WHEN isPrime MOVE "PRIME" TO LK-CATEGORY
+        WHEN isOdd MOVE "ODD" TO LK-CATEGORY
+        WHEN isEven MOVE "EVEN" TO LK-CATEGORY
+        WHEN lessThan5 MOVE "LESSTHAN5" TO LK-CATEGORY
+        WHEN OTHER MOVE "DEFAULT" TO LK-CATEGORY
+    END-EVALUATE
+END-IF
+GOBACK.
