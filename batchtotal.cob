@@ -0,0 +1,91 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHTOTAL.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> Batch counterpart to cobolProgram3.cob's ACCEPT num1 / ACCEPT num2
+*> two-number adder - reads a whole transaction file of amounts,
+*> accumulates a running total the same way COMPUTE total = num1 +
+*> num2 does, and prints a daily control-total report (record count
+*> plus grand total) so a whole day's transactions can be balanced
+*> instead of one pair at a time. cobolProgram3.cob's interactive
+*> mode is unchanged - same precedent as batchclass.cob sitting
+*> alongside cobolProgram5.cob's interactive classifier.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO "data/transactions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-trans-status.
+
+    SELECT CONTROL-RPT ASSIGN TO "data/controltotal.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-rpt-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANS-FILE.
+01 trans-amt PIC 9(7)V99.
+
+FD CONTROL-RPT.
+01 report-line PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 ws-trans-status PIC XX VALUE "00".
+01 ws-rpt-status    PIC XX VALUE "00".
+01 ws-eof-flag       PIC X VALUE "N".
+    88 ws-eof VALUE "Y".
+01 ws-record-count   PIC 9(7) VALUE 0.
+01 ws-grand-total    PIC 9(9)V99 VALUE 0.
+01 ws-report-line    PIC X(40).
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "BATCHTOTL".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT TRANS-FILE
+OPEN OUTPUT CONTROL-RPT
+
+PERFORM WITH TEST BEFORE UNTIL ws-eof
+    READ TRANS-FILE
+        AT END SET ws-eof TO TRUE
+        NOT AT END PERFORM accumulate-transaction
+    END-READ
+END-PERFORM
+
+PERFORM write-control-totals
+
+CLOSE TRANS-FILE
+CLOSE CONTROL-RPT
+
+STOP RUN.
+
+accumulate-transaction.
+    ADD 1 TO ws-record-count
+    ADD trans-amt TO ws-grand-total.
+
+*> same MOVE SPACES-before-STRING idiom every other LINE SEQUENTIAL
+*> report in this shop uses, to avoid the uninitialized-tail-bytes
+*> file status 71 this runtime otherwise returns on WRITE
+write-control-totals.
+    MOVE SPACES TO ws-report-line
+    STRING "RECORD COUNT : " ws-record-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+
+    MOVE SPACES TO ws-report-line
+    STRING "GRAND TOTAL  : " ws-grand-total
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+
+    MOVE SPACES TO ws-ops-summary
+    STRING "TRANSACTIONS=" ws-record-count " TOTAL=" ws-grand-total
+        DELIMITED BY SIZE INTO ws-ops-summary
+    CALL "OPSLOG" USING ws-ops-program ws-ops-summary
+        ws-ops-return-code.
