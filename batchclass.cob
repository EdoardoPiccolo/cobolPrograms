@@ -0,0 +1,268 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHCLASS.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 1st 2025
+
+*> Batch version of cobolProgram5.cob's single-digit prime/odd/even
+*> classifier - reads a worklist of multi-digit numbers instead of
+*> one ACCEPT at a time, and produces a classification report with
+*> counts per category. Writes a checkpoint record every
+*> ws-interval records processed, the same way counter.cob does, so a
+*> multi-hour run that abends near the end can restart from the last
+*> checkpoint instead of reprocessing every record from the top.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NUMBERS-FILE ASSIGN TO "data/numbers.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-numbers-status.
+
+    SELECT CLASS-REPORT ASSIGN TO "data/classify_report.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-report-status.
+
+    SELECT CLASS-CHK ASSIGN TO "data/classify.chk"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-chk-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD NUMBERS-FILE.
+01 numbers-rec PIC 9(5).
+
+FD CLASS-REPORT.
+01 report-line PIC X(40).
+
+FD CLASS-CHK.
+01 chk-rec.
+    02 chk-count           PIC 9(5).
+    02 chk-prime-count     PIC 9(5).
+    02 chk-odd-count       PIC 9(5).
+    02 chk-even-count      PIC 9(5).
+    02 chk-lessthan5-count PIC 9(5).
+    02 chk-other-count     PIC 9(5).
+    02 chk-complete        PIC X VALUE "N".
+
+WORKING-STORAGE SECTION.
+01 ws-numbers-status PIC XX VALUE "00".
+01 ws-report-status   PIC XX VALUE "00".
+01 ws-chk-status       PIC XX VALUE "00".
+01 ws-eof              PIC X VALUE "N".
+    88 no-more-numbers VALUE "Y".
+
+*> checkpoint/restart: a checkpoint is written every ws-interval
+*> records processed; on restart, load-checkpoint restores the prior
+*> run's counts and skip-already-processed re-reads (without
+*> re-classifying or re-reporting) the records already accounted for
+01 ws-interval                 PIC 9(5) VALUE 5.
+01 ws-records-since-checkpoint PIC 9(5) VALUE 0.
+01 ws-skip-count               PIC 9(5) VALUE 0.
+01 ws-skip-idx                 PIC 9(5) VALUE 0.
+
+01 ws-number      PIC 9(5).
+01 ws-divisor      PIC 9(5).
+01 ws-is-prime      PIC X VALUE "Y".
+    88 number-is-prime VALUE "Y".
+01 ws-category      PIC X(15).
+01 ws-report-line    PIC X(40).
+
+01 ws-prime-count     PIC 9(5) VALUE 0.
+01 ws-odd-count        PIC 9(5) VALUE 0.
+01 ws-even-count        PIC 9(5) VALUE 0.
+01 ws-lessthan5-count    PIC 9(5) VALUE 0.
+01 ws-other-count         PIC 9(5) VALUE 0.
+01 ws-total-count          PIC 9(5) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "BATCHCLAS".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT NUMBERS-FILE
+PERFORM load-checkpoint
+
+*> a restarted run must keep the prior run's report lines instead of
+*> truncating them - only a genuinely fresh run falls back to OUTPUT
+OPEN EXTEND CLASS-REPORT
+IF ws-report-status NOT = "00"
+    OPEN OUTPUT CLASS-REPORT
+END-IF
+
+PERFORM skip-already-processed
+
+READ NUMBERS-FILE
+    AT END SET no-more-numbers TO TRUE
+END-READ
+
+PERFORM UNTIL no-more-numbers
+    MOVE numbers-rec TO ws-number
+    PERFORM classify-number
+    ADD 1 TO ws-total-count
+    ADD 1 TO ws-records-since-checkpoint
+    MOVE SPACES TO ws-report-line
+    STRING "Number " ws-number " -> " ws-category
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    IF ws-records-since-checkpoint >= ws-interval
+        PERFORM save-checkpoint
+    END-IF
+    READ NUMBERS-FILE
+        AT END SET no-more-numbers TO TRUE
+    END-READ
+END-PERFORM
+
+PERFORM mark-checkpoint-complete
+PERFORM write-totals
+
+CLOSE NUMBERS-FILE
+CLOSE CLASS-REPORT
+STOP RUN.
+
+*> CLASS-CHK may not exist yet on a first run - an absent/empty
+*> checkpoint just means starting from record zero with counts at
+*> zero, same as load-checkpoint in counter.cob. A checkpoint left
+*> over from a run that already reached end-of-file is marked
+*> complete (see mark-checkpoint-complete below) - restoring its
+*> counts here would make the very next run against the same
+*> data/numbers.dat skip every record and re-report the same totals
+*> without classifying anything new, so a completed checkpoint is
+*> treated the same as no checkpoint at all
+load-checkpoint.
+    MOVE 0 TO ws-skip-count
+    OPEN INPUT CLASS-CHK
+    IF ws-chk-status = "00"
+        READ CLASS-CHK
+            AT END CONTINUE
+            NOT AT END
+                IF chk-complete NOT = "Y"
+                    MOVE chk-count TO ws-skip-count
+                    MOVE chk-count TO ws-total-count
+                    MOVE chk-prime-count TO ws-prime-count
+                    MOVE chk-odd-count TO ws-odd-count
+                    MOVE chk-even-count TO ws-even-count
+                    MOVE chk-lessthan5-count TO ws-lessthan5-count
+                    MOVE chk-other-count TO ws-other-count
+                END-IF
+        END-READ
+        CLOSE CLASS-CHK
+    END-IF.
+
+*> LINE SEQUENTIAL has no random positioning, so resuming after a
+*> checkpoint means re-reading (not re-classifying or re-reporting)
+*> the records the prior run already accounted for
+skip-already-processed.
+    PERFORM VARYING ws-skip-idx FROM 1 BY 1
+            UNTIL ws-skip-idx > ws-skip-count
+        READ NUMBERS-FILE
+            AT END SET no-more-numbers TO TRUE
+        END-READ
+    END-PERFORM.
+
+save-checkpoint.
+    MOVE 0 TO ws-records-since-checkpoint
+    MOVE ws-total-count TO chk-count
+    MOVE ws-prime-count TO chk-prime-count
+    MOVE ws-odd-count TO chk-odd-count
+    MOVE ws-even-count TO chk-even-count
+    MOVE ws-lessthan5-count TO chk-lessthan5-count
+    MOVE ws-other-count TO chk-other-count
+    MOVE "N" TO chk-complete
+    OPEN OUTPUT CLASS-CHK
+    WRITE chk-rec
+    CLOSE CLASS-CHK.
+
+*> written once NUMBERS-FILE is fully consumed, so the next run's
+*> load-checkpoint knows this was a finished run, not an abend, and
+*> starts over from record zero instead of skipping every record
+mark-checkpoint-complete.
+    MOVE ws-total-count TO chk-count
+    MOVE ws-prime-count TO chk-prime-count
+    MOVE ws-odd-count TO chk-odd-count
+    MOVE ws-even-count TO chk-even-count
+    MOVE ws-lessthan5-count TO chk-lessthan5-count
+    MOVE ws-other-count TO chk-other-count
+    MOVE "Y" TO chk-complete
+    OPEN OUTPUT CLASS-CHK
+    WRITE chk-rec
+    CLOSE CLASS-CHK.
+
+classify-number.
+    *> same category priority as the interactive version: prime
+    *> beats odd, odd beats even, even beats less-than-5, else other
+    PERFORM check-prime
+    EVALUATE TRUE
+        WHEN number-is-prime
+            MOVE "Prime" TO ws-category
+            ADD 1 TO ws-prime-count
+        WHEN FUNCTION MOD(ws-number, 2) = 1
+            MOVE "Odd" TO ws-category
+            ADD 1 TO ws-odd-count
+        WHEN FUNCTION MOD(ws-number, 2) = 0
+            MOVE "Even" TO ws-category
+            ADD 1 TO ws-even-count
+        WHEN ws-number < 5
+            MOVE "Less than 5" TO ws-category
+            ADD 1 TO ws-lessthan5-count
+        WHEN OTHER
+            MOVE "Default" TO ws-category
+            ADD 1 TO ws-other-count
+    END-EVALUATE.
+
+check-prime.
+    MOVE "Y" TO ws-is-prime
+    IF ws-number < 2
+        MOVE "N" TO ws-is-prime
+    ELSE
+        PERFORM VARYING ws-divisor FROM 2 BY 1
+                UNTIL ws-divisor * ws-divisor > ws-number
+                OR NOT number-is-prime
+            IF FUNCTION MOD(ws-number, ws-divisor) = 0
+                MOVE "N" TO ws-is-prime
+            END-IF
+        END-PERFORM
+    END-IF.
+
+write-totals.
+    MOVE SPACES TO ws-report-line
+    STRING "Total numbers classified: " ws-total-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    MOVE SPACES TO ws-report-line
+    STRING "  Prime       : " ws-prime-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    MOVE SPACES TO ws-report-line
+    STRING "  Odd         : " ws-odd-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    MOVE SPACES TO ws-report-line
+    STRING "  Even        : " ws-even-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    MOVE SPACES TO ws-report-line
+    STRING "  Less than 5 : " ws-lessthan5-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+    MOVE SPACES TO ws-report-line
+    STRING "  Other       : " ws-other-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+
+    *> kept to short CLS=/P=/O=/E= labels so the summary fits the
+    *> 45-byte LK-SUMMARY contract shared by every OPSLOG caller
+    MOVE SPACES TO ws-ops-summary
+    STRING "CLS=" ws-total-count " P=" ws-prime-count
+        " O=" ws-odd-count " E=" ws-even-count
+        DELIMITED BY SIZE INTO ws-ops-summary
+    CALL "OPSLOG" USING ws-ops-program ws-ops-summary
+        ws-ops-return-code.
