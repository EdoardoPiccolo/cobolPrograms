@@ -4,16 +4,157 @@ program-id. counter.
 author. Edoardo Piccolo.
 date-written. January 6th 2026.
 
-*> This program performs displays a counter from 0 to 9
-*> using a PERFORM UNTIL loop.
+*> This program counts from 0 up to an upper bound using a PERFORM
+*> UNTIL loop. The bound comes from a JCL PARM (ACCEPT FROM
+*> COMMAND-LINE) if one was supplied, otherwise from a control
+*> record, so a long count can be resized without a recompile. A
+*> checkpoint record is written every N iterations so the count can
+*> restart from the last checkpoint after an abend instead of
+*> starting over from zero.
+*>
+*> Since the bound can now be a JCL parameter running into the
+*> millions, the loop no longer DISPLAYs every single counted value -
+*> that was fine at 10 iterations but turns a large parameterized run
+*> into a program that spends all of its time on I/O. Instead it
+*> displays one progress summary line per ws-display-interval values
+*> counted (plus a final line for whatever is left over), the same
+*> way a report writer would print page summaries instead of a
+*> physical line per detail record.
+
+environment division.
+input-output section.
+file-control.
+    select counter-ctl assign to "data/counter.ctl"
+        organization is line sequential
+        file status is ws-ctl-status.
+
+    select counter-chk assign to "data/counter.chk"
+        organization is line sequential
+        file status is ws-chk-status.
 
 data division.
+file section.
+fd counter-ctl.
+01 ctl-rec.
+    02 ctl-bound    pic 9(9).
+    02 ctl-interval pic 9(9).
+
+fd counter-chk.
+01 chk-rec.
+    02 chk-x       pic 9(9).
+    02 chk-complete pic x value "N".
+
 working-storage section.
-01 x pic 99 value 0.
+01 ws-ctl-status pic xx value "00".
+01 ws-chk-status pic xx value "00".
+01 x pic 9(9) value 0.
+01 ws-bound pic 9(9) value 10.
+01 ws-interval pic 9(9) value 3.
+01 ws-display-interval pic 9(9) value 1000.
+01 ws-parm pic 9(9) value 0.
+01 ws-return-code pic 9(4) value 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program pic x(10) value "COUNTER".
+01 ws-ops-summary  pic x(45).
+
+*> lets the menu driver (req 011) CALL this program's logic as a
+*> subprogram and read back a completion code, without taking away
+*> the ability to run this same file standalone - the default
+*> procedure division below has no USING clause, so it still
+*> compiles and runs as its own executable
+linkage section.
+01 LK-RETURN-CODE pic 9(4).
 
 procedure division.
-    PERFORM UNTIL NOT (x < 10)
-        display x
+    perform main-logic
+    stop run.
+
+*> alternate entry point for CALL "counter-SUB" USING ws-return-code
+entry "counter-SUB" using LK-RETURN-CODE.
+    perform main-logic
+    move ws-return-code to LK-RETURN-CODE
+    goback.
+
+main-logic.
+    move 0 to ws-return-code
+    move 0 to x
+    perform load-bound
+    perform load-checkpoint
+
+    PERFORM UNTIL NOT (x < ws-bound)
         add 1 to x
+        if function mod(x, ws-display-interval) = 0
+            display "Counted through " x " of " ws-bound
+        end-if
+        if function mod(x, ws-interval) = 0
+            perform save-checkpoint
+        end-if
     END-PERFORM
-STOP RUN.
+
+    *> a bound that doesn't land on a display-interval boundary still
+    *> gets a final progress line instead of ending silently
+    if function mod(x, ws-display-interval) not = 0
+        display "Counted through " x " of " ws-bound
+    end-if
+
+    perform mark-checkpoint-complete
+
+    move spaces to ws-ops-summary
+    string "COUNTED TO " x " OF " ws-bound
+        delimited by size into ws-ops-summary
+    call "OPSLOG" using ws-ops-program ws-ops-summary ws-return-code.
+
+load-bound.
+    *> a JCL PARM (EXEC PGM=COUNTER,PARM='nnnnnnnnn') overrides the
+    *> control record if one is supplied on the command line
+    move 0 to ws-parm
+    accept ws-parm from command-line
+    if ws-parm > 0
+        move ws-parm to ws-bound
+    else
+        open input counter-ctl
+        if ws-ctl-status = "00"
+            read counter-ctl
+                at end continue
+                not at end
+                    move ctl-bound to ws-bound
+                    move ctl-interval to ws-interval
+            end-read
+            close counter-ctl
+        end-if
+    end-if.
+
+*> a checkpoint left over from a run that already reached ws-bound is
+*> marked complete (below) - loading x from it here would make the
+*> very next run's loop start already-at-bound and count nothing, so
+*> a completed checkpoint is treated the same as no checkpoint at all
+load-checkpoint.
+    open input counter-chk
+    if ws-chk-status = "00"
+        read counter-chk
+            at end continue
+            not at end
+                if chk-complete not = "Y"
+                    move chk-x to x
+                end-if
+        end-read
+        close counter-chk
+    end-if.
+
+save-checkpoint.
+    open output counter-chk
+    move x to chk-x
+    move "N" to chk-complete
+    write chk-rec
+    close counter-chk.
+
+*> written once the loop actually reaches ws-bound, so the next run's
+*> load-checkpoint knows this was a finished run, not an abend, and
+*> starts fresh from x=0 instead of resuming at the old bound
+mark-checkpoint-complete.
+    open output counter-chk
+    move x to chk-x
+    move "Y" to chk-complete
+    write chk-rec
+    close counter-chk.
