@@ -5,15 +5,42 @@ AUTHOR. Edoardo Piccolo.
 DATE-WRITTEN. November 1st 2025
 
 ENVIRONMENT DIVISION.
-*> it is possible to define custom data types
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-       *> THRU defines a range
-       CLASS PassingScore IS "A" THRU "C", "D".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> pass/fail cutoff read from a control file at startup so the
+    *> grading policy can be tightened or loosened without a recompile
+    SELECT GRADE-CTL ASSIGN TO "data/passscore.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-grade-ctl-status.
+
+    *> one line per age/vote-eligibility decision, timestamped, so
+    *> there is an auditable record of who was evaluated and when
+    *> instead of a canVoteFlag value that vanishes at STOP RUN
+    SELECT VOTER-ROLL ASSIGN TO "data/voterroll.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-voter-roll-status.
 
 DATA DIVISION.
 FILE SECTION.
+FD GRADE-CTL.
+01 grade-ctl-rec.
+    02 ctl-pass-thru  PIC X.
+    02 ctl-pass-extra PIC X.
+
+FD VOTER-ROLL.
+01 voter-roll-rec PIC X(60).
+
 WORKING-STORAGE SECTION.
+01 ws-grade-ctl-status PIC XX VALUE "00".
+01 ws-voter-roll-status PIC XX VALUE "00".
+01 ws-voter-roll-line PIC X(60).
+01 ws-timestamp PIC X(21).
+*> highest grade in the "A thru x" passing range, plus one extra
+*> individual passing grade - defaulted here, overridden from the
+*> control file below if it is present
+01 ws-pass-thru  PIC X VALUE "C".
+01 ws-pass-extra PIC X VALUE "D".
+
 01 age PIC 99 VALUE 0.
 01 grade PIC 99 value 0.
 01 score PIC X(1) VALUE "B".
@@ -23,14 +50,39 @@ WORKING-STORAGE SECTION.
        88 canVote VALUE 1.
        88 cantVote VALUE 0.
 01 testNumber PIC X.
-       *> can also be used to designate multiple values
-       88 isPrime VALUE "2", "3", "5", "7".
-       88 isOdd VALUE "1", "3", "5", "7", "9".
-       88 isEven VALUE "2", "4", "6", "8".
-       88 lessThan5 VALUE "1" THRU "4".
+       *> loop-control condition only now - the prime/odd/even/
+       *> less-than-5 categories themselves are decided by CLASSIFY
        88 isNumber VALUE "0" THRU "9".
+01 ws-category PIC X(15).
+
+01 ws-return-code PIC 9(4) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "PROGRAM5".
+01 ws-ops-summary  PIC X(45).
+
+*> lets the menu driver (req 011) CALL this program's logic as a
+*> subprogram and read back a completion code, without taking away
+*> the ability to run this same file standalone - the default
+*> PROCEDURE DIVISION below has no USING clause, so it still
+*> compiles and runs as its own executable
+LINKAGE SECTION.
+01 LK-RETURN-CODE PIC 9(4).
 
 PROCEDURE DIVISION.
+PERFORM main-logic
+STOP RUN.
+
+*> alternate entry point for CALL "program5-SUB" USING ws-return-code
+ENTRY "program5-SUB" USING LK-RETURN-CODE.
+PERFORM main-logic
+MOVE ws-return-code TO LK-RETURN-CODE
+GOBACK.
+
+main-logic.
+    MOVE 0 TO ws-return-code
+    PERFORM load-grade-policy
+
 DISPLAY "Enter Age : " WITH NO ADVANCING
 ACCEPT age
 *> conditions
@@ -40,7 +92,7 @@ ELSE
        DISPLAY "You can't vote"
 END-IF
 
-IF score IS PassingScore THEN
+IF (score >= "A" AND score <= ws-pass-thru) OR score = ws-pass-extra THEN
        DISPLAY "You passed"
 ELSE
        DISPLAY "You failed"
@@ -61,18 +113,65 @@ ELSE
        SET cantVote TO TRUE
 END-IF
 DISPLAY "Vote " canVoteFlag
+PERFORM log-vote-decision
+
+MOVE SPACES TO ws-ops-summary
+IF canVote
+    STRING "AGE=" age " VOTE=CANVOTE SCORE=" score
+        DELIMITED BY SIZE INTO ws-ops-summary
+ELSE
+    STRING "AGE=" age " VOTE=CANTVOTE SCORE=" score
+        DELIMITED BY SIZE INTO ws-ops-summary
+END-IF
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-return-code
 
 DISPLAY "Enter single number or X to exit : "
 ACCEPT testNumber
 *>> loop
 PERFORM UNTIL NOT isNumber
-       EVALUATE TRUE
-           WHEN isPrime DISPLAY "Prime"
-           WHEN isOdd DISPLAY "Odd"
-           WHEN isEven DISPLAY "Even"
-           WHEN lessThan5 DISPLAY "Less than 5"
+       CALL "CLASSIFY" USING testNumber, ws-category
+       EVALUATE ws-category
+           WHEN "PRIME" DISPLAY "Prime"
+           WHEN "ODD" DISPLAY "Odd"
+           WHEN "EVEN" DISPLAY "Even"
+           WHEN "LESSTHAN5" DISPLAY "Less than 5"
            WHEN OTHER DISPLAY "Default"
        END-EVALUATE
        ACCEPT testNumber
-END-PERFORM
-STOP RUN.
+END-PERFORM.
+
+load-grade-policy.
+    OPEN INPUT GRADE-CTL
+    IF ws-grade-ctl-status = "00"
+        READ GRADE-CTL
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ctl-pass-thru TO ws-pass-thru
+                MOVE ctl-pass-extra TO ws-pass-extra
+        END-READ
+        CLOSE GRADE-CTL
+    END-IF.
+
+*> appends one timestamped audit line per eligibility decision, so
+*> VOTER-ROLL accumulates across runs instead of the decision
+*> vanishing with canVoteFlag at STOP RUN
+log-vote-decision.
+    MOVE FUNCTION CURRENT-DATE TO ws-timestamp
+
+    OPEN EXTEND VOTER-ROLL
+    IF ws-voter-roll-status NOT = "00"
+        OPEN OUTPUT VOTER-ROLL
+    END-IF
+
+    MOVE SPACES TO ws-voter-roll-line
+    IF canVote
+        STRING ws-timestamp " AGE=" age " DECISION=CANVOTE"
+            DELIMITED BY SIZE INTO ws-voter-roll-line
+    ELSE
+        STRING ws-timestamp " AGE=" age " DECISION=CANTVOTE"
+            DELIMITED BY SIZE INTO ws-voter-roll-line
+    END-IF
+    MOVE ws-voter-roll-line TO voter-roll-rec
+    WRITE voter-roll-rec
+    CLOSE VOTER-ROLL.
