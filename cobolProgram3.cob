@@ -6,38 +6,191 @@ PROGRAM-ID. program3.
 AUTHOR. Edoardo Piccolo.
 DATE-WRITTEN. October 25th 2025
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> a validated SSN is real data, not a value to echo and throw
+    *> away - keyed on SSNum so it persists between runs the same
+    *> way CUSTOMER-MASTER does
+    SELECT SSN-MASTER ASSIGN TO "data/ssnmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SSNum
+        FILE STATUS IS ws-ssn-status.
+
+    *> SSArea-range -> state-of-issue reference table, loaded at
+    *> startup the same way load-grade-policy reads passscore.ctl,
+    *> so the area/state mapping can be corrected without a recompile
+    SELECT SSAREA-CTL ASSIGN TO "data/ssnareas.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-ssarea-ctl-status.
+
 DATA DIVISION.
 FILE SECTION.
-*> needed to declare variables
+FD SSN-MASTER.
+*> Known-invalid SSA area/group/serial combinations (area 000, 666
+*> and 900 thru 999 were never issued) live in the shared copybook
+*> so every program that accepts an SSN validates the same way.
+COPY SSNREC.
+
+FD SSAREA-CTL.
+01 ssarea-ctl-rec.
+    02 ctl-area-low  PIC 999.
+    02 ctl-area-high PIC 999.
+    02 ctl-state     PIC X(20).
+
 WORKING-STORAGE SECTION.
+01 ws-ssn-status PIC XX VALUE "00".
+01 ws-ssarea-ctl-status PIC XX VALUE "00".
+01 ws-return-code PIC 9(4) VALUE 0.
 01 userName PIC X(10).
 01 num1 PIC 99.
 01 num2 PIC 99.
 01 total PIC 99.
-01 SSNum.
-       02 SSArea PIC 99.
-       02 SSGroup PIC 99.
-       02 SSSerial PIC 9999.
 
-PROCEDURE DIVISION.
-*> move the value ZERO into the variable userName
-MOVE ZERO TO userName
-DISPLAY userName
-DISPLAY "Enter two values to sum: "
-*> Each entry must be followed by enter, otherwise entries other than
-*> the first one on each line will be ignored
-ACCEPT num1
-ACCEPT num2
-*>This is one way to perform mathematical operations
-COMPUTE total = num1 + num2
-DISPLAY num1 " + " num2 " = " total
-DISPLAY "Enter your SSN: "
-ACCEPT SSNum
-DISPLAY "area -> " SSArea
-*> SSArea corresponds to the first two digits of SSNum, variable with
-*> lower rank correspond to different partitions of the corresponding
-*> higher ranking variable
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "PROGRAM3".
+01 ws-ops-summary  PIC X(45).
 
+*> area/state reference table, loaded from SSAREA-CTL
+01 ws-area-table-count PIC 9(3) VALUE 0.
+01 ws-area-table.
+    02 ws-area-entry OCCURS 60 TIMES
+            INDEXED BY ws-area-idx.
+        03 ws-area-low  PIC 999.
+        03 ws-area-high PIC 999.
+        03 ws-area-state PIC X(20).
+01 ws-state-found PIC X(20) VALUE SPACES.
+
+*> lets the menu driver (req 011) CALL this program's logic as a
+*> subprogram and read back a completion code, without taking away
+*> the ability to run this same file standalone - the default
+*> PROCEDURE DIVISION below has no USING clause, so it still
+*> compiles and runs as its own executable
+LINKAGE SECTION.
+01 LK-RETURN-CODE PIC 9(4).
+
+PROCEDURE DIVISION.
+PERFORM main-logic
 STOP RUN.
 
+*> alternate entry point for CALL "program3-sub" USING ws-return-code
+ENTRY "program3-SUB" USING LK-RETURN-CODE.
+PERFORM main-logic
+MOVE ws-return-code TO LK-RETURN-CODE
+GOBACK.
+
+main-logic.
+    MOVE 0 TO ws-return-code
+    PERFORM load-area-table
+    *> move the value ZERO into the variable userName
+    MOVE ZERO TO userName
+    DISPLAY userName
+    DISPLAY "Enter two values to sum: "
+    *> Each entry must be followed by enter, otherwise entries other
+    *> than the first one on each line will be ignored
+    ACCEPT num1
+    ACCEPT num2
+    *>This is one way to perform mathematical operations
+    COMPUTE total = num1 + num2
+    DISPLAY num1 " + " num2 " = " total
+    *> re-prompt until a plausible SSN is entered instead of accepting
+    *> and displaying garbage input as if it were a real SSN
+    PERFORM WITH TEST AFTER UNTIL NOT (SSAreaInvalid OR SSGroupInvalid
+            OR SSSerialInvalid)
+        DISPLAY "Enter your SSN: "
+        ACCEPT SSNum
+        IF SSAreaInvalid OR SSGroupInvalid OR SSSerialInvalid
+            DISPLAY "Invalid SSN - area/group/serial out of range, "
+                "please re-enter"
+        END-IF
+    END-PERFORM
+    PERFORM lookup-area-state
+    DISPLAY "area -> " SSArea " (" FUNCTION TRIM(ws-state-found) ")"
+    *> SSArea corresponds to the first two digits of SSNum, variable
+    *> with lower rank correspond to different partitions of the
+    *> corresponding higher ranking variable
+
+    PERFORM save-ssn
+
+    MOVE SPACES TO ws-ops-summary
+    STRING "SSN=" SSNum " OWNER=" SSNOwnerIdent
+        DELIMITED BY SIZE INTO ws-ops-summary
+    CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-return-code.
+
+*> SSAREA-CTL may be missing on a fresh system - fall back to an
+*> empty table (lookup-area-state then reports UNKNOWN) the same
+*> way load-grade-policy falls back to its compiled-in defaults.
+load-area-table.
+    MOVE 0 TO ws-area-table-count
+    OPEN INPUT SSAREA-CTL
+    IF ws-ssarea-ctl-status = "00"
+        PERFORM WITH TEST BEFORE
+                UNTIL ws-ssarea-ctl-status NOT = "00"
+                OR ws-area-table-count = 60
+            READ SSAREA-CTL
+                AT END MOVE "10" TO ws-ssarea-ctl-status
+                NOT AT END
+                    ADD 1 TO ws-area-table-count
+                    MOVE ctl-area-low
+                        TO ws-area-low(ws-area-table-count)
+                    MOVE ctl-area-high
+                        TO ws-area-high(ws-area-table-count)
+                    MOVE ctl-state
+                        TO ws-area-state(ws-area-table-count)
+            END-READ
+        END-PERFORM
+        CLOSE SSAREA-CTL
+    END-IF.
+
+lookup-area-state.
+    MOVE "UNKNOWN AREA" TO ws-state-found
+    PERFORM VARYING ws-area-idx FROM 1 BY 1
+            UNTIL ws-area-idx > ws-area-table-count
+        IF SSArea >= ws-area-low(ws-area-idx)
+                AND SSArea <= ws-area-high(ws-area-idx)
+            MOVE ws-area-state(ws-area-idx) TO ws-state-found
+            SET ws-area-idx TO ws-area-table-count
+        END-IF
+    END-PERFORM.
+
+*> SSN-MASTER may not exist yet on a fresh system - open I-O and
+*> fall back to OUTPUT (create) the same way every other master
+*> file in this shop is opened.
+save-ssn.
+    *> SSNum itself was already keyed by the caller before this
+    *> paragraph runs - only SSNOwnerIdent is still unfilled, so
+    *> that is the only field this clears ahead of the ACCEPT below
+    PERFORM init-ssn-record
+
+    *> ties this SSN back to the customer it belongs to, so the
+    *> duplicate/orphaned-SSN reconciliation step (ssnrecon.cob) has
+    *> something to reconcile against CUSTOMER-MASTER
+    DISPLAY "Enter customer ID this SSN belongs to: " WITH NO ADVANCING
+    ACCEPT SSNOwnerIdent
+
+    OPEN I-O SSN-MASTER
+    IF ws-ssn-status NOT = "00"
+        OPEN OUTPUT SSN-MASTER
+    END-IF
+
+    WRITE SSN-RECORD
+        INVALID KEY
+            REWRITE SSN-RECORD
+                INVALID KEY
+                    DISPLAY "Unable to write SSN record " SSNum
+                    MOVE 8 TO ws-return-code
+    END-WRITE
+
+    CLOSE SSN-MASTER.
+
+*> real record-initialization routine, the SSN-MASTER counterpart to
+*> cobolProgram4.cob's init-customer-record - blanks the fields of
+*> SSN-RECORD not yet filled in with the same figurative constant
+*> (ZERO) the old HIGH-VALUE/LOW-VALUE/SPACE/QUOTE/ALL "2" TO
+*> sampleData syntax demo used, so a record written into the indexed
+*> file never carries leftover data from a prior WRITE in the same run
+init-ssn-record.
+    MOVE ZERO TO SSNOwnerIdent.
+
 *> warning: "_FORTIFY_SOURCE" redefined ??
