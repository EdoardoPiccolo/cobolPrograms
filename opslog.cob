@@ -0,0 +1,59 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPSLOG.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. January 6th 2026
+
+*> Shared end-of-run logger. Every program in the shop used to
+*> DISPLAY its record counts/totals/final status to whoever was
+*> watching the terminal and then lose it at STOP RUN - this
+*> subprogram appends one timestamped line per run to a shared
+*> DAILY-OPS-LOG file instead, the same way cobolProgram5.cob already
+*> timestamps VOTER-ROLL, so an end-of-day balancing report can be
+*> produced across the whole shop instead of pieced together from
+*> operator memory. A pure CALLed subprogram like CLASSIFY - it is
+*> never meant to run standalone with -x, only linked into whatever
+*> CALLs it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DAILY-OPS-LOG ASSIGN TO "data/dailyopslog.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD DAILY-OPS-LOG.
+01 ops-log-rec PIC X(90).
+
+WORKING-STORAGE SECTION.
+01 ws-log-status PIC XX VALUE "00".
+01 ws-timestamp  PIC X(21).
+01 ws-log-line   PIC X(90).
+
+LINKAGE SECTION.
+*> caller's PROGRAM-ID, a short free-text summary (record counts,
+*> totals, final status - whatever that program has to report), and
+*> the same ws-return-code convention already used shop-wide
+01 LK-PROGRAM-NAME PIC X(10).
+01 LK-SUMMARY       PIC X(45).
+01 LK-RETURN-CODE    PIC 9(4).
+
+PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-SUMMARY LK-RETURN-CODE.
+    MOVE FUNCTION CURRENT-DATE TO ws-timestamp
+
+    OPEN EXTEND DAILY-OPS-LOG
+    IF ws-log-status NOT = "00"
+        OPEN OUTPUT DAILY-OPS-LOG
+    END-IF
+
+    MOVE SPACES TO ws-log-line
+    STRING ws-timestamp " " LK-PROGRAM-NAME " " LK-SUMMARY
+        " RC=" LK-RETURN-CODE
+        DELIMITED BY SIZE INTO ws-log-line
+    MOVE ws-log-line TO ops-log-rec
+    WRITE ops-log-rec
+
+    CLOSE DAILY-OPS-LOG
+    GOBACK.
