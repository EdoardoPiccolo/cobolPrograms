@@ -0,0 +1,207 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SORTCHECK.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> Standalone SORT/data-quality utility: puts SSN-MASTER and
+*> CUSTOMER-MASTER through a SORT on their key fields, producing
+*> SSN-SORTED/CUST-SORTED for ops to review, and separately scans
+*> both master files for records that fail the same edit checks
+*> cobolProgram3.cob (SSN area/group/serial) and cobolProgram4.cob
+*> (req028 ALPHABETIC name) already apply on intake - req021's "before
+*> the reconciliation and reporting steps run" is about job-stream
+*> placement (run this step earlier in the day so bad data already
+*> sitting on file is caught before anyone looks at ssnrecon.cob's or
+*> custrpt.cob's output), not a file hand-off.
+*>
+*> A record that fails one of these edit checks can only get onto a
+*> master file by way data never goes through the ACCEPT-time check
+*> at all - a record written by an older build of an intake program,
+*> or one corrected directly against the file by some other means -
+*> so this really can fire, unlike a duplicate/out-of-sequence check
+*> against this program's own SORT GIVING output, which SORT already
+*> guarantees can't happen and an indexed file's unique RECORD KEY
+*> already guarantees can't happen either.
+*>
+*> Neither ssnrecon.cob (its own START/READ NEXT scan plus an
+*> in-memory table, order doesn't matter) nor custrpt.cob (its own
+*> SORT, on custDept, to feed its control break) actually reads
+*> SSN-SORTED/CUST-SORTED - don't assume those files are consumed by
+*> anything but this program's own SORT step above.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-MASTER ASSIGN TO "data/ssnmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SSNum
+        FILE STATUS IS ws-ssn-status.
+
+    SELECT CUSTOMER-MASTER ASSIGN TO "data/custmast.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ident
+        FILE STATUS IS ws-cust-status.
+
+    SELECT SSN-SORTED ASSIGN TO "data/ssnsorted.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-ssn-sorted-status.
+
+    SELECT CUST-SORTED ASSIGN TO "data/custsorted.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-cust-sorted-status.
+
+    SELECT SORT-WORK-1 ASSIGN TO "data/sortwork1.tmp".
+    SELECT SORT-WORK-2 ASSIGN TO "data/sortwork2.tmp".
+
+    SELECT EXCEPTION-RPT ASSIGN TO "data/sortcheck.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-rpt-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-MASTER.
+COPY SSNREC.
+
+FD CUSTOMER-MASTER.
+COPY CUSTREC.
+
+FD SSN-SORTED.
+01 ssn-sorted-rec.
+    02 sorted-ssn-digits PIC 9(9).
+    02 sorted-ssn-owner  PIC 9(3).
+
+FD CUST-SORTED.
+01 cust-sorted-rec.
+    02 sorted-cust-ident PIC 9(3).
+    02 sorted-cust-rest  PIC X(32).
+
+*> SD work files carry the same byte layout as the indexed files
+*> they sort, under plain field names so SORT's USING/GIVING can
+*> move the bytes straight through without colliding with the
+*> COPY SSNREC / COPY CUSTREC names already declared above
+SD SORT-WORK-1.
+01 sort-ssn-rec.
+    02 sort-ssn-digits PIC 9(9).
+    02 sort-ssn-owner  PIC 9(3).
+
+SD SORT-WORK-2.
+01 sort-cust-rec.
+    02 sort-cust-ident PIC 9(3).
+    02 sort-cust-rest  PIC X(32).
+
+FD EXCEPTION-RPT.
+01 exception-line PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 ws-ssn-status        PIC XX VALUE "00".
+01 ws-cust-status       PIC XX VALUE "00".
+01 ws-ssn-sorted-status PIC XX VALUE "00".
+01 ws-cust-sorted-status PIC XX VALUE "00".
+01 ws-rpt-status        PIC XX VALUE "00".
+01 ws-ssn-eof-flag PIC X VALUE "N".
+    88 ws-ssn-eof VALUE "Y".
+01 ws-cust-eof-flag PIC X VALUE "N".
+    88 ws-cust-eof VALUE "Y".
+01 ws-exception-line PIC X(60).
+01 ws-exception-count PIC 9(5) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "SORTCHECK".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+*> SORT's USING phrase opens SSN-MASTER/CUSTOMER-MASTER itself, reads
+*> every record in physical order, and GIVING writes the result back
+*> out in ascending key order - a sorted view for ops, same as before
+SORT SORT-WORK-1 ON ASCENDING KEY sort-ssn-digits
+    USING SSN-MASTER
+    GIVING SSN-SORTED
+
+SORT SORT-WORK-2 ON ASCENDING KEY sort-cust-ident
+    USING CUSTOMER-MASTER
+    GIVING CUST-SORTED
+
+OPEN OUTPUT EXCEPTION-RPT
+
+PERFORM validate-ssn-records
+PERFORM validate-customer-records
+PERFORM write-summary-line
+
+CLOSE EXCEPTION-RPT
+
+MOVE SPACES TO ws-ops-summary
+STRING "DATA QUALITY EXCEPTIONS=" ws-exception-count
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+*> scans SSN-MASTER itself (order doesn't matter for a per-record
+*> format check) for any record whose area/group/serial falls in the
+*> known-invalid ranges SSNREC.cpy's 88-levels already define -
+*> cobolProgram3.cob re-prompts against these at intake, so a record
+*> that fails this check got onto the file some other way
+validate-ssn-records.
+    MOVE "N" TO ws-ssn-eof-flag
+    OPEN INPUT SSN-MASTER
+    MOVE LOW-VALUES TO SSNum
+    START SSN-MASTER KEY IS GREATER THAN OR EQUAL SSNum
+        INVALID KEY SET ws-ssn-eof TO TRUE
+    END-START
+
+    PERFORM WITH TEST BEFORE UNTIL ws-ssn-eof
+        READ SSN-MASTER NEXT RECORD
+            AT END SET ws-ssn-eof TO TRUE
+            NOT AT END
+                IF SSAreaInvalid OR SSGroupInvalid OR SSSerialInvalid
+                    MOVE SPACES TO ws-exception-line
+                    STRING "INVALID SSN ON FILE " SSNum
+                        " - OWNER IDENT " SSNOwnerIdent
+                        DELIMITED BY SIZE INTO ws-exception-line
+                    PERFORM write-exception-line
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SSN-MASTER.
+
+*> scans CUSTOMER-MASTER itself for any record whose name fails the
+*> req028 ALPHABETIC edit check cobolProgram4.cob applies at intake -
+*> a record that fails this check predates that check or was written
+*> some other way
+validate-customer-records.
+    MOVE "N" TO ws-cust-eof-flag
+    OPEN INPUT CUSTOMER-MASTER
+    MOVE LOW-VALUES TO ident
+    START CUSTOMER-MASTER KEY IS GREATER THAN OR EQUAL ident
+        INVALID KEY SET ws-cust-eof TO TRUE
+    END-START
+
+    PERFORM WITH TEST BEFORE UNTIL ws-cust-eof
+        READ CUSTOMER-MASTER NEXT RECORD
+            AT END SET ws-cust-eof TO TRUE
+            NOT AT END
+                IF custName IS NOT ALPHABETIC
+                    MOVE SPACES TO ws-exception-line
+                    STRING "INVALID CUSTOMER NAME ON FILE IDENT "
+                        ident DELIMITED BY SIZE INTO ws-exception-line
+                    PERFORM write-exception-line
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CUSTOMER-MASTER.
+
+write-exception-line.
+    ADD 1 TO ws-exception-count
+    MOVE ws-exception-line TO exception-line
+    WRITE exception-line.
+
+write-summary-line.
+    MOVE SPACES TO ws-exception-line
+    STRING "TOTAL DATA QUALITY EXCEPTIONS: " ws-exception-count
+        DELIMITED BY SIZE INTO ws-exception-line
+    MOVE ws-exception-line TO exception-line
+    WRITE exception-line.
