@@ -25,10 +25,9 @@ WORKING-STORAGE SECTION.
 
 *>COBOL is an hierarchical language
 *>Increasing numbers mean increasing depth (in the structure?)
-01 SSNum.
-	02 SSArea	PIC 999.
-	02 SSGroup	PIC 99.
-	02 SSSerial	PIC 9999.
+*>SSNum used to be retyped here and in cobolProgram3.cob - now both
+*>COPY the shared layout so it can't drift between programs.
+COPY SSNREC.
 
 *>There are three types of data:
 *>	1. Numerics
