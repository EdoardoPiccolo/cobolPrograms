@@ -0,0 +1,60 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MENU.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> Single entry point for a day's work instead of an operator
+*> launching program2, cobolProgram3 through 6 and counter by hand,
+*> one at a time. Greets the operator the same way PROGRAM2 does,
+*> then lets them pick which routine to run - each one CALLed
+*> through its "-SUB" entry point (see the LINKAGE SECTION note in
+*> each of those programs) so a selection doesn't end the menu's own
+*> run unit the way a CALLed program's STOP RUN would.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 userName PIC X(30) VALUE "You".
+01 ws-choice PIC X.
+    88 ws-exit VALUE "X", "x".
+01 ws-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+DISPLAY "What is your name? " WITH NO ADVANCING
+ACCEPT userName
+DISPLAY "Hello " userName
+
+PERFORM WITH TEST AFTER UNTIL ws-exit
+    DISPLAY " "
+    DISPLAY "1) SSN intake and arithmetic (program3)"
+    DISPLAY "2) Customer intake and payroll (PROGRAM4)"
+    DISPLAY "3) Grading and vote eligibility (program5)"
+    DISPLAY "4) SubOne/SubTwo/SubThree driver (program6)"
+    DISPLAY "5) Counter loop (counter)"
+    DISPLAY "X) Exit"
+    DISPLAY "Select an option: " WITH NO ADVANCING
+    ACCEPT ws-choice
+
+    EVALUATE ws-choice
+        WHEN "1"
+            CALL "program3-SUB" USING ws-return-code
+            DISPLAY "program3 return code: " ws-return-code
+        WHEN "2"
+            CALL "PROGRAM4-SUB" USING ws-return-code
+            DISPLAY "PROGRAM4 return code: " ws-return-code
+        WHEN "3"
+            CALL "program5-SUB" USING ws-return-code
+            DISPLAY "program5 return code: " ws-return-code
+        WHEN "4"
+            CALL "program6-SUB" USING ws-return-code
+            DISPLAY "program6 return code: " ws-return-code
+        WHEN "5"
+            CALL "counter-SUB" USING ws-return-code
+            DISPLAY "counter return code: " ws-return-code
+        WHEN "X" DISPLAY "Goodbye " userName
+        WHEN "x" DISPLAY "Goodbye " userName
+        WHEN OTHER DISPLAY "Not a valid option, try again"
+    END-EVALUATE
+END-PERFORM
+
+STOP RUN.
