@@ -4,27 +4,141 @@ program-id. program6.
 author. Edoardo Piccolo.
 date-written. November 2nd 2025.
 
+*> Top-level driver that chains subOne/subTwo/subThree with condition
+*> checking between each step, so a failure partway through the chain
+*> is logged with the name of the paragraph that failed instead of
+*> the job just abending with no trace of where it got to.
+
 environment division.
-configuration section.
+input-output section.
+file-control.
+    select error-log assign to "data/errorlog.dat"
+        organization is line sequential
+        file status is ws-log-status.
 
 data division.
 file section.
+fd error-log.
+01 error-log-rec pic x(60).
+
 working-storage section.
+01 ws-log-status pic xx value "00".
+01 ws-log-line    pic x(60).
+01 ws-step-name  pic x(10).
+
+*> each chained step sets this before returning to the driver
+01 ws-sub-status pic x(4) value "OK".
+    88 sub-ok     value "OK".
+    88 sub-failed value "FAIL".
+
+01 ws-return-code pic 9(4) value 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program pic x(10) value "PROGRAM6".
+01 ws-ops-summary  pic x(45).
+
+*> lets the menu driver (req 011) CALL this program's logic as a
+*> subprogram and read back a completion code, without taking away
+*> the ability to run this same file standalone - the default
+*> procedure division below has no USING clause, so it still
+*> compiles and runs as its own executable
+linkage section.
+01 LK-RETURN-CODE pic 9(4).
 
 procedure division.
-*> define an open paragrph (functions)
+perform main-driver
+stop run.
+
+*> alternate entry point for CALL "program6-SUB" USING ws-return-code
+entry "program6-SUB" using LK-RETURN-CODE.
+perform main-driver
+move ws-return-code to LK-RETURN-CODE
+goback.
+
+main-driver.
+    move 0 to ws-return-code
+    perform subOne
+    if sub-ok
+        perform subTwo
+        if sub-ok
+            perform subThree
+            if not sub-ok
+                move "SUBTHREE" to ws-step-name
+                perform log-failure
+            end-if
+        else
+            move "SUBTWO" to ws-step-name
+            perform log-failure
+        end-if
+    else
+        move "SUBONE" to ws-step-name
+        perform log-failure
+    end-if
+
+    move spaces to ws-ops-summary
+    if sub-ok
+        string "CHAIN COMPLETE" delimited by size into ws-ops-summary
+    else
+        string "CHAIN FAILED AT " ws-step-name
+            delimited by size into ws-ops-summary
+    end-if
+    call "OPSLOG" using ws-ops-program ws-ops-summary ws-return-code.
+
 subOne.
-       display "In paragraph 1".
-       perform subTwo
-       display "Returned to paragraph 1"
-       perform 2 times display "Repeat"
-       end-perform
-       stop run.
+    display "In paragraph 1".
+    move "OK" to ws-sub-status
+    move "SUBONE" to ws-step-name
+    perform log-step
+    if sub-ok
+        display "Returned to paragraph 1"
+        perform 2 times display "Repeat" end-perform
+    end-if.
 
 subTwo.
-       display "In paragraph 2"
-       perform subThree
-       display "Returned to paragraph 2".
+    display "In paragraph 2"
+    move "OK" to ws-sub-status
+    move "SUBTWO" to ws-step-name
+    perform log-step
+    if sub-ok
+        display "Returned to paragraph 2"
+    end-if.
 
 subThree.
-       display "In paragraph 3".
+    display "In paragraph 3".
+    move "OK" to ws-sub-status
+    move "SUBTHREE" to ws-step-name
+    perform log-step.
+
+*> log-step appends a run record to the shared error log and, if the
+*> log itself cannot be written, that I/O failure is what flips the
+*> chain's status to FAIL - the one real failure mode a paragraph
+*> this simple can actually hit.
+log-step.
+    open extend error-log
+    if ws-log-status not = "00"
+        open output error-log
+    end-if
+    if ws-log-status = "00"
+        move spaces to ws-log-line
+        string function trim(ws-step-name) " ran OK"
+            delimited by size into ws-log-line
+        move ws-log-line to error-log-rec
+        write error-log-rec
+        close error-log
+    else
+        move "FAIL" to ws-sub-status
+    end-if.
+
+log-failure.
+    open extend error-log
+    if ws-log-status not = "00"
+        open output error-log
+    end-if
+    move spaces to ws-log-line
+    string "Chain aborted at paragraph " ws-step-name
+        delimited by size into ws-log-line
+    move ws-log-line to error-log-rec
+    write error-log-rec
+    close error-log
+    move 8 to ws-return-code
+    display "Chain aborted at paragraph " ws-step-name.
