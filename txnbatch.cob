@@ -0,0 +1,136 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TXNBATCH.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. January 6th 2026
+
+*> cobolProgram4.cob's ADD num1, num2 TO num3 GIVING answer and
+*> ADD num1, num2, num3 GIVING answer are fixed three-field examples.
+*> Real transactions don't always have exactly three amounts to add,
+*> so this reads a transaction detail file where each transaction can
+*> carry any number of line items (grouped by a common transaction ID,
+*> one transaction's lines together in the file the way a batch feed
+*> normally arrives) and totals them with the same repeated ADD ...
+*> TO running-total accumulation batchtotal.cob already uses, one
+*> header total per transaction instead of one grand total for the
+*> whole file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXN-DETAIL ASSIGN TO "data/txndetails.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-detail-status.
+
+    SELECT TXN-REPORT ASSIGN TO "data/txnbatch_report.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-report-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD TXN-DETAIL.
+01 txn-detail-rec.
+    02 td-txn-id   PIC 9(5).
+    02 td-line-no  PIC 9(3).
+    02 td-line-amt PIC 9(7)V99.
+
+FD TXN-REPORT.
+01 report-line PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 ws-detail-status PIC XX VALUE "00".
+01 ws-report-status  PIC XX VALUE "00".
+01 ws-eof-flag        PIC X VALUE "N".
+    88 no-more-details VALUE "Y".
+
+*> control-break fields - a line whose td-txn-id differs from
+*> ws-current-txn-id ends the prior transaction and starts a new one
+01 ws-current-txn-id PIC 9(5) VALUE 0.
+01 ws-line-count      PIC 9(3) VALUE 0.
+01 ws-txn-total        PIC 9(9)V99 VALUE 0.
+01 ws-report-line       PIC X(40).
+
+01 ws-txn-count         PIC 9(5) VALUE 0.
+01 ws-grand-line-count  PIC 9(5) VALUE 0.
+01 ws-grand-total       PIC 9(9)V99 VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "TXNBATCH".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT TXN-DETAIL
+OPEN OUTPUT TXN-REPORT
+
+READ TXN-DETAIL
+    AT END SET no-more-details TO TRUE
+END-READ
+IF NOT no-more-details
+    MOVE td-txn-id TO ws-current-txn-id
+END-IF
+
+PERFORM UNTIL no-more-details
+    IF td-txn-id NOT = ws-current-txn-id
+        PERFORM write-transaction-header
+        MOVE td-txn-id TO ws-current-txn-id
+        MOVE 0 TO ws-line-count
+        MOVE 0 TO ws-txn-total
+    END-IF
+    ADD 1 TO ws-line-count
+    ADD td-line-amt TO ws-txn-total
+    READ TXN-DETAIL
+        AT END SET no-more-details TO TRUE
+    END-READ
+END-PERFORM
+
+*> the last transaction in the file never hits the id-change test
+*> above, so it needs one more header write after the loop ends
+IF ws-line-count > 0
+    PERFORM write-transaction-header
+END-IF
+
+PERFORM write-batch-totals
+
+CLOSE TXN-DETAIL
+CLOSE TXN-REPORT
+
+MOVE SPACES TO ws-ops-summary
+STRING "TXNS=" ws-txn-count " LINES=" ws-grand-line-count
+    " TOTAL=" ws-grand-total DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+write-transaction-header.
+    ADD 1 TO ws-txn-count
+    ADD ws-line-count TO ws-grand-line-count
+    ADD ws-txn-total TO ws-grand-total
+
+    MOVE SPACES TO ws-report-line
+    STRING "TXN " ws-current-txn-id " LINES=" ws-line-count
+        " TOTAL=" ws-txn-total DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line.
+
+*> same MOVE SPACES-before-STRING idiom every other LINE SEQUENTIAL
+*> report in this shop uses, to avoid the uninitialized-tail-bytes
+*> file status 71 this runtime otherwise returns on WRITE
+write-batch-totals.
+    MOVE SPACES TO ws-report-line
+    STRING "TRANSACTIONS : " ws-txn-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+
+    MOVE SPACES TO ws-report-line
+    STRING "LINE ITEMS   : " ws-grand-line-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line
+
+    MOVE SPACES TO ws-report-line
+    STRING "GRAND TOTAL  : " ws-grand-total
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO report-line
+    WRITE report-line.
