@@ -0,0 +1,60 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BALANCE.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> cobolProgram4.cob's signedInt PIC S9(4) VALUE -1234 is only ever a
+*> picture-clause example and is never displayed with any sign
+*> formatting. This is a real account-balance routine built on the
+*> same signed-field idea: it applies a list of transactions to a
+*> starting balance and edits the result for display with a trailing
+*> DB indicator when the account is overdrawn, the way a statement
+*> would, instead of just printing a bare negative number.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 ws-acct-balance PIC S9(7)V99 VALUE 0.
+*> floating-dollar-sign edited picture; the trailing DB symbol only
+*> prints when ws-acct-balance is negative - COBOL suppresses it to
+*> spaces otherwise, so no extra logic is needed to decide CR/DB
+01 ws-balance-display PIC $$$,$$$,$$9.99DB.
+
+01 ws-txn-amt PIC S9(7)V99 VALUE 0.
+01 ws-more-txns PIC X VALUE "Y".
+    88 ws-no-more-txns VALUE "N".
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "BALANCE".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+DISPLAY "Enter starting balance: " WITH NO ADVANCING
+ACCEPT ws-acct-balance
+
+PERFORM WITH TEST BEFORE UNTIL ws-no-more-txns
+    DISPLAY "Enter transaction amount (credits positive, "
+        "debits negative, 0 to finish): " WITH NO ADVANCING
+    ACCEPT ws-txn-amt
+    IF ws-txn-amt = 0
+        SET ws-no-more-txns TO TRUE
+    ELSE
+        ADD ws-txn-amt TO ws-acct-balance
+    END-IF
+END-PERFORM
+
+MOVE ws-acct-balance TO ws-balance-display
+DISPLAY "Ending balance: " ws-balance-display
+
+*> STRING moves raw storage bytes, not the numeric-to-character
+*> conversion DISPLAY performs - stringing ws-acct-balance directly
+*> would corrupt a negative balance's trailing overpunch sign byte
+*> in the audit trail, so the already-edited ws-balance-display is
+*> used here instead
+MOVE SPACES TO ws-ops-summary
+STRING "ENDING BALANCE=" ws-balance-display
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
