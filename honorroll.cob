@@ -0,0 +1,171 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HONORROLL.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. January 6th 2026
+
+*> Batch counterpart to cobolProgram5.cob's single hardcoded
+*> score "B" evaluated against the PassingScore control-file
+*> threshold - reads a whole term's worth of student ident/score
+*> pairs, classifies each one with the same pass-thru/pass-extra
+*> comparison cobolProgram5.cob already reads from GRADE-CTL, and
+*> produces a pass/fail roster plus a separate honor-roll report for
+*> the "A" range, instead of a single in-memory score.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> same control file cobolProgram5.cob reads - a third byte
+    *> (honor-roll cutoff grade) is read here too, tolerating the
+    *> shorter two-byte file cobolProgram5.cob alone has always used
+    SELECT GRADE-CTL ASSIGN TO "data/passscore.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-grade-ctl-status.
+
+    SELECT STUDENT-FILE ASSIGN TO "data/students.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-student-status.
+
+    SELECT ROSTER-RPT ASSIGN TO "data/passfail_roster.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-roster-status.
+
+    SELECT HONOR-RPT ASSIGN TO "data/honorroll.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-honor-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD GRADE-CTL.
+01 grade-ctl-rec.
+    02 ctl-pass-thru  PIC X.
+    02 ctl-pass-extra PIC X.
+    02 ctl-honor-grade PIC X.
+
+FD STUDENT-FILE.
+01 student-rec.
+    02 student-ident PIC 9(3).
+    02 student-score PIC X(1).
+
+FD ROSTER-RPT.
+01 roster-line PIC X(40).
+
+FD HONOR-RPT.
+01 honor-line PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 ws-grade-ctl-status PIC XX VALUE "00".
+01 ws-student-status   PIC XX VALUE "00".
+01 ws-roster-status    PIC XX VALUE "00".
+01 ws-honor-status     PIC XX VALUE "00".
+01 ws-eof-flag         PIC X VALUE "N".
+    88 ws-eof VALUE "Y".
+
+*> same defaults cobolProgram5.cob falls back to when GRADE-CTL is
+*> missing, plus the honor-roll cutoff grade
+01 ws-pass-thru   PIC X VALUE "C".
+01 ws-pass-extra  PIC X VALUE "D".
+01 ws-honor-grade PIC X VALUE "A".
+
+01 ws-report-line PIC X(40).
+01 ws-pass-count   PIC 9(5) VALUE 0.
+01 ws-fail-count    PIC 9(5) VALUE 0.
+01 ws-honor-count    PIC 9(5) VALUE 0.
+01 ws-total-count     PIC 9(5) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "HONORROLL".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+PERFORM load-grade-policy
+
+OPEN INPUT STUDENT-FILE
+OPEN OUTPUT ROSTER-RPT
+OPEN OUTPUT HONOR-RPT
+
+PERFORM WITH TEST BEFORE UNTIL ws-eof
+    READ STUDENT-FILE
+        AT END SET ws-eof TO TRUE
+        NOT AT END PERFORM grade-student
+    END-READ
+END-PERFORM
+
+PERFORM write-roster-totals
+
+CLOSE STUDENT-FILE
+CLOSE ROSTER-RPT
+CLOSE HONOR-RPT
+
+*> kept to short G=/P=/F=/H= labels so the summary fits the 45-byte
+*> LK-SUMMARY contract shared by every OPSLOG caller
+MOVE SPACES TO ws-ops-summary
+STRING "G=" ws-total-count " P=" ws-pass-count
+    " F=" ws-fail-count " H=" ws-honor-count
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+*> GRADE-CTL may be missing on a fresh system - fall back to the
+*> compiled-in defaults the same way cobolProgram5.cob does
+load-grade-policy.
+    OPEN INPUT GRADE-CTL
+    IF ws-grade-ctl-status = "00"
+        READ GRADE-CTL
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE ctl-pass-thru TO ws-pass-thru
+                MOVE ctl-pass-extra TO ws-pass-extra
+                IF ctl-honor-grade NOT = SPACE
+                    MOVE ctl-honor-grade TO ws-honor-grade
+                END-IF
+        END-READ
+        CLOSE GRADE-CTL
+    END-IF.
+
+*> same pass/fail comparison cobolProgram5.cob uses against a single
+*> score, applied here per student, plus the honor-roll cutoff
+grade-student.
+    ADD 1 TO ws-total-count
+    MOVE SPACES TO ws-report-line
+    IF (student-score >= "A" AND student-score <= ws-pass-thru)
+            OR student-score = ws-pass-extra
+        ADD 1 TO ws-pass-count
+        STRING "IDENT=" student-ident " SCORE=" student-score
+            " RESULT=PASS" DELIMITED BY SIZE INTO ws-report-line
+    ELSE
+        ADD 1 TO ws-fail-count
+        STRING "IDENT=" student-ident " SCORE=" student-score
+            " RESULT=FAIL" DELIMITED BY SIZE INTO ws-report-line
+    END-IF
+    MOVE ws-report-line TO roster-line
+    WRITE roster-line
+
+    IF student-score = ws-honor-grade
+        ADD 1 TO ws-honor-count
+        MOVE SPACES TO ws-report-line
+        STRING "IDENT=" student-ident " SCORE=" student-score
+            DELIMITED BY SIZE INTO ws-report-line
+        MOVE ws-report-line TO honor-line
+        WRITE honor-line
+    END-IF.
+
+write-roster-totals.
+    MOVE SPACES TO ws-report-line
+    STRING "TOTAL GRADED: " ws-total-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO roster-line
+    WRITE roster-line
+    MOVE SPACES TO ws-report-line
+    STRING "  PASS : " ws-pass-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO roster-line
+    WRITE roster-line
+    MOVE SPACES TO ws-report-line
+    STRING "  FAIL : " ws-fail-count
+        DELIMITED BY SIZE INTO ws-report-line
+    MOVE ws-report-line TO roster-line
+    WRITE roster-line.
