@@ -0,0 +1,93 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRORATION.
+AUTHOR. Edoardo Piccolo.
+DATE-WRITTEN. November 9th 2025
+
+*> Real proration/amortization utility built on the same
+*> DIVIDE ... GIVING ... REMAINDER pattern cobolProgram4.cob only
+*> ever used as a one-off demo - splits a total dollar amount across
+*> N periods, puts any leftover penny remainder into the final
+*> period so the schedule foots exactly to the original total, and
+*> writes the resulting schedule to an output file instead of just
+*> printing once and vanishing.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCHEDULE-OUT ASSIGN TO "data/amortization.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-sched-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD SCHEDULE-OUT.
+01 schedule-line PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 ws-sched-status PIC XX VALUE "00".
+01 ws-sched-line    PIC X(40).
+
+01 ws-total-amt    PIC 9(7)V99 VALUE 0.
+01 ws-periods      PIC 9(3) VALUE 0.
+01 ws-total-cents  PIC 9(9) VALUE 0.
+01 ws-per-period-cents PIC 9(9) VALUE 0.
+01 ws-remainder-cents  PIC 9(9) VALUE 0.
+01 ws-period-amt       PIC 9(7)V99 VALUE 0.
+01 ws-period-no        PIC 9(3) VALUE 0.
+
+*> end-of-run summary appended to the shared DAILY-OPS-LOG via OPSLOG
+01 ws-ops-program PIC X(10) VALUE "PRORATION".
+01 ws-ops-summary  PIC X(45).
+01 ws-ops-return-code PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+DISPLAY "Enter total amount to prorate: " WITH NO ADVANCING
+ACCEPT ws-total-amt
+*> re-prompt until a usable period count is entered instead of
+*> silently accepting 0 - a 0 divisor would skip the schedule loop
+*> entirely yet still log a false-success PRORATED summary, the
+*> same re-prompt idea cobolProgram3.cob uses for an invalid SSN
+PERFORM WITH TEST AFTER UNTIL ws-periods > 0
+    DISPLAY "Enter number of periods: " WITH NO ADVANCING
+    ACCEPT ws-periods
+    IF ws-periods = 0
+        DISPLAY "Invalid number of periods - must be greater than "
+            "zero, please re-enter"
+    END-IF
+END-PERFORM
+
+COMPUTE ws-total-cents = ws-total-amt * 100
+DIVIDE ws-total-cents BY ws-periods
+    GIVING ws-per-period-cents
+    REMAINDER ws-remainder-cents
+
+OPEN OUTPUT SCHEDULE-OUT
+
+PERFORM VARYING ws-period-no FROM 1 BY 1
+        UNTIL ws-period-no > ws-periods
+    COMPUTE ws-period-amt = ws-per-period-cents / 100
+    IF ws-period-no = ws-periods
+        *> the leftover penny remainder goes into the final period
+        *> so the schedule foots exactly to the original total
+        COMPUTE ws-period-amt ROUNDED =
+            (ws-per-period-cents + ws-remainder-cents) / 100
+    END-IF
+    PERFORM write-schedule-line
+END-PERFORM
+
+CLOSE SCHEDULE-OUT
+
+MOVE SPACES TO ws-ops-summary
+STRING "PRORATED " ws-total-amt " OVER " ws-periods " PERIODS"
+    DELIMITED BY SIZE INTO ws-ops-summary
+CALL "OPSLOG" USING ws-ops-program ws-ops-summary ws-ops-return-code
+
+STOP RUN.
+
+write-schedule-line.
+    MOVE SPACES TO ws-sched-line
+    STRING "PERIOD " ws-period-no " : " ws-period-amt
+        DELIMITED BY SIZE INTO ws-sched-line
+    MOVE ws-sched-line TO schedule-line
+    WRITE schedule-line.
